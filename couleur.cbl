@@ -10,16 +10,11 @@
 
 
       *----------------------------------------------------------------
-          DATA DIVISION. 
-          WORKING-STORAGE SECTION. 
-          01 ANSI-RESET   PIC X(4) VALUE X'1B5B306D'.
-          01 ANSI-ROUGE   PIC X(5) VALUE X'1B5B33316D'.
-          01 ANSI-VERT    PIC X(5) VALUE X'1B5B33326D'.
-          01 ANSI-JAUNE   PIC X(5) VALUE X'1B5B33336D'.
-          01 ANSI-BLEU    PIC X(5) VALUE X'1B5B33346D'.
-          01 ANSI-MAGENTA PIC X(5) VALUE X'1B5B33356D'.
-          01 ANSI-CYAN    PIC X(5) VALUE X'1B5B33366D'.
-             
+          DATA DIVISION.
+          WORKING-STORAGE SECTION.
+      *>   Constantes couleur partagees (copybooks/ANSICOLEUR.cpy)
+          COPY ANSICOLEUR.
+
       *----------------------------------------------------------------
           PROCEDURE DIVISION.
             DISPLAY ANSI-ROUGE   " ==== TEST DE COULEUR ====" ANSI-RESET
@@ -36,4 +31,4 @@
                       ANSI-ROUGE   "W"
                       ANSI-RESET
 
-           STOP RUN.
+           GOBACK.
