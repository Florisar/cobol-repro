@@ -13,8 +13,66 @@
 
 
       *----------------------------------------------------------------
-          DATA DIVISION. 
-          WORKING-STORAGE SECTION. 
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT LOCKOUT-FILE
+              ASSIGN TO "exgpt_lockout.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-LOCK.
+
+              SELECT AUDIT-FILE
+              ASSIGN TO "exgpt_audit.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-AUDIT.
+
+              SELECT CONFIG-FILE
+              ASSIGN TO "exgpt_config.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-CONFIG.
+
+              SELECT PIN-FILE
+              ASSIGN TO "exgpt_pin.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-PIN.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD LOCKOUT-FILE.
+          01 LOCK-REC.
+              05 LOCK-COMPTE       PIC 9(5).
+              05 LOCK-TENTATIVES   PIC 99.
+              05 LOCK-ACCES-OK     PIC X.
+              05 LOCK-DATE-VERROU  PIC 9(8).
+              05 LOCK-HEURE-VERROU PIC 9(8).
+
+          FD AUDIT-FILE.
+          01 AUDIT-REC PIC X(80).
+
+          FD CONFIG-FILE.
+          01 CONFIG-DUREE-HEURES PIC 9(3).
+
+          FD PIN-FILE.
+          01 PIN-REC.
+              05 PIN-COMPTE PIC 9(5).
+              05 PIN-CODE   PIC 9(4).
+
+          WORKING-STORAGE SECTION.
+      *>   Constantes couleur partagees (copybooks/ANSICOLEUR.cpy)
+          COPY ANSICOLEUR.
+          01 WS-FS-LOCK          PIC XX.
+          01 WS-FS-AUDIT         PIC XX.
+          01 WS-FS-CONFIG        PIC XX.
+          01 WS-FS-PIN           PIC XX.
+          01 WS-CODE-NOUVEAU     PIC X(4) VALUE SPACES.
+          01 WS-CODE-NOUVEAU-NUM PIC 9(4) VALUE 0.
+          01 WS-CODE-CONFIRM     PIC X(4) VALUE SPACES.
+          01 WS-CODE-CONFIRM-NUM PIC 9(4) VALUE 0.
+          01 WS-CHOIX-CHANGEMENT PIC X(1) VALUE SPACES.
+          01 WS-DATE-AUDIT       PIC 9(8).
+          01 WS-TIME-AUDIT       PIC 9(8).
+          01 WS-CODE-MASQUE      PIC X(4).
+          01 WS-STATUT-TENTATIVE PIC X(3) VALUE SPACES.
           01 WS-CODE-SAISIE      PIC X(4) VALUE SPACES.
           01 WS-CODE-SECRET      PIC 9(4) VALUE 2026.
           01 WS-TENTATIVES       PIC 99 VALUE 0.
@@ -22,6 +80,65 @@
           01 WS-ACCES-OK         PIC X VALUE 'N'.
           01 WS-INVALID          PIC 9 VALUE 0.
           01 WS-CODE-SAISIE-NUM  PIC 9(4) VALUE 0.
+          01 WS-COMPTE           PIC 9(5) VALUE 0.
+
+      *    Champs passes a SAISIE-NUM (saisie numerique validee,
+      *    reutilisable -- voir SAISIE-NUM.cbl).
+          01 WS-LIBELLE-SAISIE    PIC X(60).
+          01 WS-BORNE-MIN-SAISIE  PIC 9(9).
+          01 WS-BORNE-MAX-SAISIE  PIC 9(9).
+          01 WS-VALEUR-SAISIE     PIC 9(9) VALUE 0.
+
+      *    Codes secrets de tous les comptes, charges et reecrits en
+      *    totalite a chaque execution (meme principe que SECURITE-01) :
+      *    chaque compte a desormais son propre code, au lieu d'un code
+      *    unique partage par tout le monde.
+          01 WS-NB-CODES         PIC 9(3) VALUE 0.
+          01 WS-TABLE-CODES.
+              05 WS-C-ENTRY OCCURS 100 TIMES INDEXED BY WS-CIDX.
+                  10 WS-C-COMPTE       PIC 9(5).
+                  10 WS-C-CODE         PIC 9(4).
+          01 WS-C-POSITION       PIC 9(3) VALUE 0.
+          01 WS-C-TROUVE         PIC X VALUE 'N'.
+
+      *    Verrous de tous les comptes, charges et reecrits en totalite
+      *    a chaque execution (meme principe que SECURITE-01) : chaque
+      *    compte a desormais son propre compteur de tentatives.
+          01 WS-NB-VERROUS       PIC 9(3) VALUE 0.
+          01 WS-TABLE-VERROUS.
+              05 WS-V-ENTRY OCCURS 100 TIMES INDEXED BY WS-VIDX.
+                  10 WS-V-COMPTE       PIC 9(5).
+                  10 WS-V-TENTATIVES   PIC 99.
+                  10 WS-V-ACCES-OK     PIC X.
+                  10 WS-V-DATE-VERROU  PIC 9(8).
+                  10 WS-V-HEURE-VERROU PIC 9(8).
+          01 WS-V-POSITION       PIC 9(3) VALUE 0.
+          01 WS-V-TROUVE         PIC X VALUE 'N'.
+
+      *    Champs passes a EXCLOG (journal d'exceptions partage) : une
+      *    zone de la bonne taille, pas un litteral, pour que le CALL
+      *    ne lise pas au-dela de ce qui a ete passe.
+          01 WS-EXC-PROGRAMME    PIC X(15) VALUE "EX-GPT".
+          01 WS-EXC-PARAGRAPHE   PIC X(20).
+          01 WS-EXC-CODE         PIC X(10).
+
+      *    Deverrouillage automatique : duree (en heures) au bout de
+      *    laquelle un verrouillage expire de lui-meme, configurable
+      *    via exgpt_config.txt (24h si le fichier est absent).
+          01 WS-DUREE-VERROU-HEURES PIC 9(3) VALUE 24.
+          01 WS-DATE-VERROU      PIC 9(8) VALUE 0.
+          01 WS-HEURE-VERROU     PIC 9(8) VALUE 0.
+          01 WS-DATE-ACTUELLE    PIC 9(8) VALUE 0.
+          01 WS-HEURE-ACTUELLE   PIC 9(8) VALUE 0.
+          01 WS-JOUR-VERROU      PIC 9(7) VALUE 0.
+          01 WS-JOUR-ACTUEL      PIC 9(7) VALUE 0.
+          01 WS-SEC-VERROU       PIC 9(5) VALUE 0.
+          01 WS-SEC-ACTUEL       PIC 9(5) VALUE 0.
+          01 WS-SEC-ECOULEES     PIC S9(9) VALUE 0.
+          01 WS-HEURES-ECOULEES  PIC 9(7) VALUE 0.
+          01 WS-HH               PIC 99 VALUE 0.
+          01 WS-MM               PIC 99 VALUE 0.
+          01 WS-SS               PIC 99 VALUE 0.
 
       *----------------------------------------------------------------
 
@@ -31,18 +148,319 @@
           PROCEDURE DIVISION.
           MAIN-SECTION.
               PERFORM INITIALISATION
-              PERFORM SAISIE-CODE
+              PERFORM LIRE-CONFIGURATION
+              PERFORM DEMANDER-COMPTE
+              PERFORM CHARGER-CODES
+              PERFORM RECHERCHER-CODE
+              PERFORM CHARGER-VERROUS
+              PERFORM RECHERCHER-VERROU
+              IF WS-TENTATIVES < 3
+                 PERFORM SAISIE-CODE
+              END-IF
+              IF WS-ACCES-OK = 'Y'
+                 PERFORM CHANGER-CODE
+              END-IF
               PERFORM VERIFICATION-FIN
-              STOP RUN.
-              
+              PERFORM SAUVEGARDER-CODES
+              PERFORM SAUVEGARDER-VERROUS
+              GOBACK.
+
 
           INITIALISATION.
       * Réinitialisation des variables
-               MOVE SPACES   TO WS-CODE-SAISIE 
-               MOVE 0        TO WS-TENTATIVES 
-               MOVE 0        TO WS-RESTE-TENTATIVES 
-               MOVE 'N'      TO WS-ACCES-OK 
-               MOVE 0        TO WS-INVALID 
+               MOVE SPACES   TO WS-CODE-SAISIE
+               MOVE 0        TO WS-TENTATIVES
+               MOVE 0        TO WS-RESTE-TENTATIVES
+               MOVE 'N'      TO WS-ACCES-OK
+               MOVE 0        TO WS-INVALID
+            .
+
+          LIRE-CONFIGURATION.
+      *    Duree de verrouillage configurable : si exgpt_config.txt
+      *    est absent ou illisible, la valeur par defaut est conservee.
+              OPEN INPUT CONFIG-FILE
+              IF WS-FS-CONFIG = "00"
+                 READ CONFIG-FILE
+                   AT END
+                     CONTINUE
+                   NOT AT END
+                     MOVE CONFIG-DUREE-HEURES TO WS-DUREE-VERROU-HEURES
+                 END-READ
+                 CLOSE CONFIG-FILE
+              END-IF
+            .
+
+          DEMANDER-COMPTE.
+      *    Saisie numerique validee et reutilisable (SAISIE-NUM) : plus
+      *    d'ACCEPT non verifie, un numero de compte non numerique
+      *    redemande la saisie au lieu de corrompre silencieusement le
+      *    champ.
+              MOVE "Veuillez entrer votre numero de compte :"
+                   TO WS-LIBELLE-SAISIE
+              MOVE 0     TO WS-BORNE-MIN-SAISIE
+              MOVE 99999 TO WS-BORNE-MAX-SAISIE
+              CALL "SAISIE-NUM" USING WS-LIBELLE-SAISIE
+                   WS-BORNE-MIN-SAISIE WS-BORNE-MAX-SAISIE
+                   WS-VALEUR-SAISIE
+              MOVE WS-VALEUR-SAISIE TO WS-COMPTE
+            .
+
+          CHARGER-CODES.
+      *    Code secret de tous les comptes, charge en totalite a
+      *    chaque execution (meme principe que SECURITE-01).
+              MOVE 0 TO WS-NB-CODES
+              OPEN INPUT PIN-FILE
+              IF WS-FS-PIN = "00"
+                 READ PIN-FILE
+                   AT END
+                     CONTINUE
+                 END-READ
+                 PERFORM UNTIL WS-FS-PIN NOT = "00"
+                    IF WS-NB-CODES < 100
+                       ADD 1 TO WS-NB-CODES
+                       MOVE PIN-COMPTE TO WS-C-COMPTE (WS-NB-CODES)
+                       MOVE PIN-CODE   TO WS-C-CODE (WS-NB-CODES)
+                    ELSE
+                       DISPLAY "Table des codes pleine (100 comptes)"
+                               " -- compte " PIN-COMPTE " ignore"
+                    END-IF
+                    READ PIN-FILE
+                      AT END
+                        CONTINUE
+                    END-READ
+                 END-PERFORM
+                 CLOSE PIN-FILE
+              END-IF
+            .
+
+          RECHERCHER-CODE.
+      *    Retrouve (ou cree, avec le code par defaut) le code secret
+      *    du compte saisi -- chaque compte a desormais son propre
+      *    code, au lieu d'un code unique partage par tout le monde.
+              MOVE 'N' TO WS-C-TROUVE
+              MOVE 0   TO WS-C-POSITION
+              PERFORM VARYING WS-CIDX FROM 1 BY 1
+                       UNTIL WS-CIDX > WS-NB-CODES
+                 IF WS-C-COMPTE (WS-CIDX) = WS-COMPTE
+                    MOVE 'Y'     TO WS-C-TROUVE
+                    MOVE WS-CIDX TO WS-C-POSITION
+                 END-IF
+              END-PERFORM
+
+              IF WS-C-TROUVE = 'Y'
+                 MOVE WS-C-CODE (WS-C-POSITION) TO WS-CODE-SECRET
+              ELSE
+                 IF WS-NB-CODES < 100
+                    ADD 1 TO WS-NB-CODES
+                    MOVE WS-COMPTE      TO WS-C-COMPTE (WS-NB-CODES)
+                    MOVE WS-CODE-SECRET TO WS-C-CODE (WS-NB-CODES)
+                    MOVE WS-NB-CODES    TO WS-C-POSITION
+                 ELSE
+                    DISPLAY ANSI-ROUGE "Table des codes pleine (100 "
+                            "comptes) -- compte refuse" ANSI-RESET
+                    MOVE "RECHERCHER-CODE" TO WS-EXC-PARAGRAPHE
+                    MOVE "PLEIN"            TO WS-EXC-CODE
+                    CALL "EXCLOG" USING WS-EXC-PROGRAMME
+                         WS-EXC-PARAGRAPHE WS-EXC-CODE
+                    GOBACK
+                 END-IF
+              END-IF
+            .
+
+          CHANGER-CODE.
+      *    Une fois l'acces autorise, l'utilisateur peut definir un
+      *    nouveau code secret (saisi deux fois pour confirmation).
+              DISPLAY "Voulez-vous changer votre code secret ? (O/N) :"
+              ACCEPT WS-CHOIX-CHANGEMENT
+              IF WS-CHOIX-CHANGEMENT = 'O' OR WS-CHOIX-CHANGEMENT = 'o'
+                 MOVE 'N' TO WS-CHOIX-CHANGEMENT
+                 PERFORM UNTIL WS-CHOIX-CHANGEMENT = 'Y'
+                   DISPLAY "Nouveau code secret (4 chiffres) :"
+                   ACCEPT WS-CODE-NOUVEAU
+                   DISPLAY "Confirmez le nouveau code secret :"
+                   ACCEPT WS-CODE-CONFIRM
+
+                   IF WS-CODE-NOUVEAU IS NUMERIC AND
+                      WS-CODE-CONFIRM IS NUMERIC
+                      MOVE WS-CODE-NOUVEAU TO WS-CODE-NOUVEAU-NUM
+                      MOVE WS-CODE-CONFIRM TO WS-CODE-CONFIRM-NUM
+                      IF WS-CODE-NOUVEAU-NUM = WS-CODE-CONFIRM-NUM
+                         MOVE WS-CODE-NOUVEAU-NUM TO WS-CODE-SECRET
+                         PERFORM SAUVEGARDER-CODES
+                         MOVE 'Y' TO WS-CHOIX-CHANGEMENT
+                         DISPLAY "CODE SECRET MIS A JOUR"
+                      ELSE
+                         DISPLAY "LES DEUX CODES NE CORRESPONDENT PAS"
+                      END-IF
+                   ELSE
+                      DISPLAY "ERREUR : le code doit etre un nombre"
+                   END-IF
+                 END-PERFORM
+              END-IF
+            .
+
+          SAUVEGARDER-CODES.
+              MOVE WS-CODE-SECRET TO WS-C-CODE (WS-C-POSITION)
+              OPEN OUTPUT PIN-FILE
+              PERFORM VARYING WS-CIDX FROM 1 BY 1
+                       UNTIL WS-CIDX > WS-NB-CODES
+                 MOVE WS-C-COMPTE (WS-CIDX) TO PIN-COMPTE
+                 MOVE WS-C-CODE (WS-CIDX)   TO PIN-CODE
+                 WRITE PIN-REC
+              END-PERFORM
+              CLOSE PIN-FILE
+            .
+
+          CHARGER-VERROUS.
+      *    Verrous de tous les comptes, charges en totalite a chaque
+      *    execution (meme principe que SECURITE-01).
+              MOVE 0 TO WS-NB-VERROUS
+              OPEN INPUT LOCKOUT-FILE
+              IF WS-FS-LOCK = "00"
+                 READ LOCKOUT-FILE
+                   AT END
+                     CONTINUE
+                 END-READ
+                 PERFORM UNTIL WS-FS-LOCK NOT = "00"
+                    IF WS-NB-VERROUS < 100
+                       ADD 1 TO WS-NB-VERROUS
+                       MOVE LOCK-COMPTE       TO
+                            WS-V-COMPTE (WS-NB-VERROUS)
+                       MOVE LOCK-TENTATIVES   TO
+                            WS-V-TENTATIVES (WS-NB-VERROUS)
+                       MOVE LOCK-ACCES-OK     TO
+                            WS-V-ACCES-OK (WS-NB-VERROUS)
+                       MOVE LOCK-DATE-VERROU  TO
+                            WS-V-DATE-VERROU (WS-NB-VERROUS)
+                       MOVE LOCK-HEURE-VERROU TO
+                            WS-V-HEURE-VERROU (WS-NB-VERROUS)
+                    ELSE
+                       DISPLAY "Table des verrous pleine (100 comptes)"
+                               " -- compte " LOCK-COMPTE " ignore"
+                    END-IF
+                    READ LOCKOUT-FILE
+                      AT END
+                        CONTINUE
+                    END-READ
+                 END-PERFORM
+                 CLOSE LOCKOUT-FILE
+              END-IF
+            .
+
+          RECHERCHER-VERROU.
+      *    Retrouve (ou cree) la ligne de verrouillage du compte
+      *    saisi, et recharge WS-TENTATIVES pour ce compte precis --
+      *    chaque compte a desormais son propre compteur de
+      *    tentatives, au lieu d'un verrou unique partage par tout le
+      *    monde.
+              MOVE 'N' TO WS-V-TROUVE
+              MOVE 0   TO WS-V-POSITION
+              PERFORM VARYING WS-VIDX FROM 1 BY 1
+                       UNTIL WS-VIDX > WS-NB-VERROUS
+                 IF WS-V-COMPTE (WS-VIDX) = WS-COMPTE
+                    MOVE 'Y'     TO WS-V-TROUVE
+                    MOVE WS-VIDX TO WS-V-POSITION
+                 END-IF
+              END-PERFORM
+
+              IF WS-V-TROUVE = 'Y'
+                 MOVE WS-V-TENTATIVES (WS-V-POSITION) TO WS-TENTATIVES
+                 MOVE WS-V-DATE-VERROU (WS-V-POSITION) TO
+                      WS-DATE-VERROU
+                 MOVE WS-V-HEURE-VERROU (WS-V-POSITION) TO
+                      WS-HEURE-VERROU
+              ELSE
+                 IF WS-NB-VERROUS < 100
+                    ADD 1 TO WS-NB-VERROUS
+                    MOVE WS-COMPTE TO WS-V-COMPTE (WS-NB-VERROUS)
+                    MOVE 0         TO WS-V-TENTATIVES (WS-NB-VERROUS)
+                    MOVE 'N'       TO WS-V-ACCES-OK (WS-NB-VERROUS)
+                    MOVE 0         TO WS-V-DATE-VERROU (WS-NB-VERROUS)
+                    MOVE 0         TO WS-V-HEURE-VERROU (WS-NB-VERROUS)
+                    MOVE WS-NB-VERROUS TO WS-V-POSITION
+                    MOVE 0         TO WS-TENTATIVES
+                    MOVE 0         TO WS-DATE-VERROU
+                    MOVE 0         TO WS-HEURE-VERROU
+                 ELSE
+                    DISPLAY ANSI-ROUGE "Table des verrous pleine (100 "
+                            "comptes) -- compte refuse" ANSI-RESET
+                    MOVE "RECHERCHER-VERROU" TO WS-EXC-PARAGRAPHE
+                    MOVE "PLEIN"              TO WS-EXC-CODE
+                    CALL "EXCLOG" USING WS-EXC-PROGRAMME
+                         WS-EXC-PARAGRAPHE WS-EXC-CODE
+                    GOBACK
+                 END-IF
+              END-IF
+
+              IF WS-TENTATIVES >= 3
+                 PERFORM VERIFIER-EXPIRATION-VERROU
+              END-IF
+              IF WS-TENTATIVES >= 3
+                 DISPLAY ANSI-ROUGE "CARTE BLOQUEE - CONTACTEZ VOTRE "
+                         "BANQUE" ANSI-RESET
+                 MOVE "RECHERCHER-VERROU" TO WS-EXC-PARAGRAPHE
+                 MOVE "BLOQUE"             TO WS-EXC-CODE
+                 CALL "EXCLOG" USING WS-EXC-PROGRAMME
+                      WS-EXC-PARAGRAPHE WS-EXC-CODE
+              END-IF
+            .
+
+          VERIFIER-EXPIRATION-VERROU.
+      *    Deverrouille automatiquement le compte si la duree de
+      *    blocage configuree s'est ecoulee depuis le verrouillage.
+              ACCEPT WS-DATE-ACTUELLE FROM DATE YYYYMMDD
+              ACCEPT WS-HEURE-ACTUELLE FROM TIME
+              COMPUTE WS-JOUR-VERROU =
+                  FUNCTION INTEGER-OF-DATE (WS-DATE-VERROU)
+              COMPUTE WS-JOUR-ACTUEL =
+                  FUNCTION INTEGER-OF-DATE (WS-DATE-ACTUELLE)
+              MOVE WS-HEURE-VERROU (1:2) TO WS-HH
+              MOVE WS-HEURE-VERROU (3:2) TO WS-MM
+              MOVE WS-HEURE-VERROU (5:2) TO WS-SS
+              COMPUTE WS-SEC-VERROU = WS-HH * 3600 + WS-MM * 60 + WS-SS
+              MOVE WS-HEURE-ACTUELLE (1:2) TO WS-HH
+              MOVE WS-HEURE-ACTUELLE (3:2) TO WS-MM
+              MOVE WS-HEURE-ACTUELLE (5:2) TO WS-SS
+              COMPUTE WS-SEC-ACTUEL = WS-HH * 3600 + WS-MM * 60 + WS-SS
+              COMPUTE WS-SEC-ECOULEES =
+                  (WS-JOUR-ACTUEL - WS-JOUR-VERROU) * 86400
+                  + (WS-SEC-ACTUEL - WS-SEC-VERROU)
+              COMPUTE WS-HEURES-ECOULEES = WS-SEC-ECOULEES / 3600
+              IF WS-HEURES-ECOULEES >= WS-DUREE-VERROU-HEURES
+                 MOVE 0 TO WS-TENTATIVES
+                 MOVE 0 TO WS-DATE-VERROU
+                 MOVE 0 TO WS-HEURE-VERROU
+                 MOVE 0 TO WS-V-TENTATIVES (WS-V-POSITION)
+                 MOVE 0 TO WS-V-DATE-VERROU (WS-V-POSITION)
+                 MOVE 0 TO WS-V-HEURE-VERROU (WS-V-POSITION)
+                 DISPLAY "DEVERROUILLAGE AUTOMATIQUE - DELAI ECOULE"
+              END-IF
+            .
+
+          SAUVEGARDER-VERROUS.
+              IF WS-ACCES-OK = 'Y'
+                 MOVE 0 TO WS-TENTATIVES
+                 MOVE 0 TO WS-DATE-VERROU
+                 MOVE 0 TO WS-HEURE-VERROU
+              END-IF
+              MOVE WS-TENTATIVES   TO WS-V-TENTATIVES (WS-V-POSITION)
+              MOVE WS-ACCES-OK     TO WS-V-ACCES-OK (WS-V-POSITION)
+              MOVE WS-DATE-VERROU  TO WS-V-DATE-VERROU (WS-V-POSITION)
+              MOVE WS-HEURE-VERROU TO
+                   WS-V-HEURE-VERROU (WS-V-POSITION)
+
+              OPEN OUTPUT LOCKOUT-FILE
+              PERFORM VARYING WS-VIDX FROM 1 BY 1
+                       UNTIL WS-VIDX > WS-NB-VERROUS
+                 MOVE WS-V-COMPTE (WS-VIDX)       TO LOCK-COMPTE
+                 MOVE WS-V-TENTATIVES (WS-VIDX)   TO LOCK-TENTATIVES
+                 MOVE WS-V-ACCES-OK (WS-VIDX)     TO LOCK-ACCES-OK
+                 MOVE WS-V-DATE-VERROU (WS-VIDX)  TO LOCK-DATE-VERROU
+                 MOVE WS-V-HEURE-VERROU (WS-VIDX) TO
+                      LOCK-HEURE-VERROU
+                 WRITE LOCK-REC
+              END-PERFORM
+              CLOSE LOCKOUT-FILE
             .
 
 
@@ -55,23 +473,70 @@
                    MOVE WS-CODE-SAISIE TO WS-CODE-SAISIE-NUM
                    IF WS-CODE-SAISIE-NUM = WS-CODE-SECRET
                        MOVE 'Y' TO WS-ACCES-OK
-                       DISPLAY "CODE SECRET CORRECT - ACCES"
+                       MOVE "OK"  TO WS-STATUT-TENTATIVE
+                       DISPLAY ANSI-VERT "CODE SECRET CORRECT - ACCES"
+                               ANSI-RESET
                    ELSE
                    ADD 1 TO WS-TENTATIVES
                    COMPUTE WS-RESTE-TENTATIVES = 3 - WS-TENTATIVES
-                   DISPLAY "CODE INCORRECT"
+                   MOVE "NON" TO WS-STATUT-TENTATIVE
+                   DISPLAY ANSI-ROUGE "CODE INCORRECT" ANSI-RESET
                    DISPLAY "Tentatives restantes : " WS-RESTE-TENTATIVES
+                   IF WS-TENTATIVES = 3
+                      ACCEPT WS-DATE-VERROU FROM DATE YYYYMMDD
+                      ACCEPT WS-HEURE-VERROU FROM TIME
+                   END-IF
                    END-IF
                   ELSE
+                    MOVE "NON" TO WS-STATUT-TENTATIVE
                     DISPLAY "ERREUR : la saisie doit être un nombre"
                   END-IF
+                  PERFORM ENREGISTRER-AUDIT
               END-PERFORM
             .
 
+          ENREGISTRER-AUDIT.
+      *    Trace chaque tentative (horodatage, code masque, resultat,
+      *    nombre de tentatives) pour les litiges clients.
+              ACCEPT WS-DATE-AUDIT FROM DATE YYYYMMDD
+              ACCEPT WS-TIME-AUDIT FROM TIME
+              MOVE "****"          TO WS-CODE-MASQUE
+
+              MOVE SPACES TO AUDIT-REC
+              STRING WS-DATE-AUDIT   DELIMITED BY SIZE
+                     "-"             DELIMITED BY SIZE
+                     WS-TIME-AUDIT   DELIMITED BY SIZE
+                     " COMPTE="      DELIMITED BY SIZE
+                     WS-COMPTE       DELIMITED BY SIZE
+                     " CODE="        DELIMITED BY SIZE
+                     WS-CODE-MASQUE  DELIMITED BY SIZE
+                     " STATUT="      DELIMITED BY SIZE
+                     WS-STATUT-TENTATIVE DELIMITED BY SIZE
+                     " TENTATIVES="  DELIMITED BY SIZE
+                     WS-TENTATIVES   DELIMITED BY SIZE
+                     INTO AUDIT-REC
+              END-STRING
+
+              OPEN INPUT AUDIT-FILE
+              IF WS-FS-AUDIT = "00"
+                 CLOSE AUDIT-FILE
+                 OPEN EXTEND AUDIT-FILE
+              ELSE
+                 OPEN OUTPUT AUDIT-FILE
+              END-IF
+              WRITE AUDIT-REC
+              CLOSE AUDIT-FILE
+            .
+
       *----------------------------------------------------------------
-           VERIFICATION-FIN.
+          VERIFICATION-FIN.
               IF WS-ACCES-OK = 'N'
-                DISPLAY "ACCES BLOQUE - TROP DE TENTATIVES"
+                DISPLAY ANSI-ROUGE "ACCES BLOQUE - TROP DE TENTATIVES"
+                        ANSI-RESET
+                MOVE "VERIFICATION-FIN" TO WS-EXC-PARAGRAPHE
+                MOVE "BLOQUE"            TO WS-EXC-CODE
+                CALL "EXCLOG" USING WS-EXC-PROGRAMME
+                     WS-EXC-PARAGRAPHE WS-EXC-CODE
               END-IF
             .
            
