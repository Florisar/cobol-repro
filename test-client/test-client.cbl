@@ -7,27 +7,39 @@
       * Nom du programme : TEST-CLIENT
       * Auteur         : Gregory Charbonneau
       * Date           : 26/01/2026
-      * Description    : Ecriture dans un fichier sequentiel
+      * Description    : Maintenance du fichier clients (ajout,
+      *                  modification, suppression logique)
       *----------------------------------------------------------------
 
 
 
       *----------------------------------------------------------------
-          ENVIRONMENT DIVISION. 
-          INPUT-OUTPUT SECTION. 
-          FILE-CONTROL. 
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
               SELECT CLIENT-FILE
               ASSIGN TO "client.txt"
               ORGANIZATION IS LINE SEQUENTIAL
-          
+              FILE STATUS IS WS-FS-CLIENT-FILE.
 
-          DATA DIVISION. 
-          FILE SECTION. 
+              SELECT ID-CONTROL-FILE
+              ASSIGN TO "id_control.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-ID-CTL.
+
+
+          DATA DIVISION.
+          FILE SECTION.
           FD CLIENT-FILE.
-          01 LIGNE-SORTIE PIC X(50).
+          01 LIGNE-SORTIE PIC X(80).
+
+          FD ID-CONTROL-FILE.
+          01 LIGNE-ID-CTL PIC 9(5).
 
 
-          WORKING-STORAGE SECTION. 
+          WORKING-STORAGE SECTION.
+          01 WS-FS-CLIENT-FILE PIC XX.
+          01 WS-FS-ID-CTL PIC XX.
           01 WS-NOM PIC X(20) VALUE SPACES.
           01 WS-PRENOM PIC X(20) VALUE SPACES.
           01 WS-STOP PIC X(1) VALUE 'O'.
@@ -36,7 +48,51 @@
           01 WS-MESSAGE-DE-FIN PIC X(20) VALUE "AU REVOIR".
           01 WS-ID-CHAR PIC X(5).
           01 WS-ID PIC 9(5) VALUE 1.
-          01 LIGNE-CLIENT PIC X(50).
+          01 LIGNE-CLIENT PIC X(80).
+          01 WS-DATE-NAISSANCE PIC X(10) VALUE SPACES.
+          01 WS-SOLDE-SAISIE   PIC X(10) VALUE SPACES.
+          01 WS-SOLDE-ENTIER   PIC 9(7) VALUE 0.
+          01 WS-SOLDE-DECIMAL  PIC 9(2) VALUE 0.
+          01 WS-SOLDE-TEXTE    PIC X(10).
+          01 WS-SOLDE-EDIT     PIC 9(7).99.
+
+      *>   Table en memoire des clients, chargee depuis client.txt et
+      *>   reecrite en totalite apres ajout/modification/suppression.
+          01 WS-NB-CLIENTS PIC 9(3) VALUE 0.
+      *>   Structure d'enregistrement partagee avec MAIN (copybook
+      *>   CLIENTREC), etendue ici avec la date de naissance et le
+      *>   solde en plus de l'identite et du statut.
+          01 WS-TABLE-CLIENTS.
+              05 WS-CLIENT-ENTRY OCCURS 200 TIMES INDEXED BY WS-IDX.
+                  COPY CLIENTREC REPLACING ==05== BY ==10==.
+
+          01 WS-CHOIX        PIC X(1).
+          01 WS-ID-RECHERCHE PIC 9(5).
+          01 WS-TROUVE       PIC X(1) VALUE 'N'.
+          01 WS-POSITION     PIC 9(3) VALUE 0.
+          01 WS-NB-PIPES     PIC 9(2) VALUE 0.
+
+      *>   Compteurs de la session, repris par MESSAGE-DE-FIN pour
+      *>   resumer ce que ce passage dans INITIALISATION a produit.
+          01 WS-NB-AJOUTS       PIC 9(3) VALUE 0.
+          01 WS-NB-MODIFS       PIC 9(3) VALUE 0.
+          01 WS-NB-SUPPRESSIONS PIC 9(3) VALUE 0.
+          01 WS-NB-INTROUVABLES PIC 9(3) VALUE 0.
+          01 WS-SOLDE-AFFICHE PIC ZZZZZZ9.99.
+
+      *>   Champs passes a EXCLOG (journal d'exceptions partage) : une
+      *>   zone de la bonne taille, pas un litteral, pour que le CALL
+      *>   ne lise pas au-dela de ce qui a ete passe.
+          01 WS-EXC-PROGRAMME  PIC X(15) VALUE "TEST-CLIENT".
+          01 WS-EXC-PARAGRAPHE PIC X(20).
+          01 WS-EXC-CODE       PIC X(10).
+
+      *>   Champs passes a SAISIE-NUM (saisie numerique validee,
+      *>   reutilisable -- voir SAISIE-NUM.cbl).
+          01 WS-LIBELLE-SAISIE    PIC X(60).
+          01 WS-BORNE-MIN-SAISIE  PIC 9(9).
+          01 WS-BORNE-MAX-SAISIE  PIC 9(9).
+          01 WS-VALEUR-SAISIE     PIC 9(9) VALUE 0.
       *----------------------------------------------------------------
 
 
@@ -44,55 +100,335 @@
       *----------------------------------------------------------------
           PROCEDURE DIVISION.
           MAIN-SECTION.
+              PERFORM LIRE-ID-CONTROLE
+              PERFORM CHARGER-CLIENTS
+              PERFORM AFFICHER-CLIENTS-EXISTANTS
               PERFORM INITIALISATION
+              PERFORM SAUVEGARDER-CLIENTS
+              PERFORM ECRIRE-ID-CONTROLE
               PERFORM MESSAGE-DE-FIN
-              
-              
-              STOP RUN.
-           
+
+              GOBACK.
+
+          LIRE-ID-CONTROLE.
+      *>   Prochain ID disponible, conserve d'une execution a l'autre.
+            MOVE 1 TO WS-ID
+            OPEN INPUT ID-CONTROL-FILE
+            IF WS-FS-ID-CTL = "00"
+              READ ID-CONTROL-FILE
+                AT END
+                  CONTINUE
+                NOT AT END
+                  MOVE LIGNE-ID-CTL TO WS-ID
+              END-READ
+              CLOSE ID-CONTROL-FILE
+            END-IF.
+
+          ECRIRE-ID-CONTROLE.
+            MOVE WS-ID TO LIGNE-ID-CTL
+            OPEN OUTPUT ID-CONTROL-FILE
+            WRITE LIGNE-ID-CTL
+            CLOSE ID-CONTROL-FILE.
+
+          CHARGER-CLIENTS.
+      *>   Relit client.txt dans la table pour permettre la recherche,
+      *>   la modification et la suppression d'un client existant.
+            MOVE 0 TO WS-NB-CLIENTS
+            OPEN INPUT CLIENT-FILE
+            IF WS-FS-CLIENT-FILE = "00"
+              READ CLIENT-FILE
+                AT END
+                  CONTINUE
+              END-READ
+              PERFORM UNTIL WS-FS-CLIENT-FILE NOT = "00"
+                IF WS-NB-CLIENTS < 200
+                  ADD 1 TO WS-NB-CLIENTS
+                  MOVE SPACES TO CLI-DATE-NAISSANCE (WS-NB-CLIENTS)
+                  MOVE 0      TO CLI-SOLDE (WS-NB-CLIENTS)
+                  MOVE SPACES TO WS-SOLDE-TEXTE
+                  UNSTRING LIGNE-SORTIE DELIMITED BY "|"
+                      INTO CLI-ID (WS-NB-CLIENTS)
+                           CLI-NOM (WS-NB-CLIENTS)
+                           CLI-PRENOM (WS-NB-CLIENTS)
+                           CLI-DATE-NAISSANCE (WS-NB-CLIENTS)
+                           WS-SOLDE-TEXTE
+                           CLI-STATUT (WS-NB-CLIENTS)
+                  END-UNSTRING
+      *>         WS-SOLDE-TEXTE porte le solde avec son point decimal
+      *>         litteral ; on le reeclate en partie entiere / decimale
+      *>         numeriques (comme dans MAJ-SOLDE) plutot que de le
+      *>         ramener directement dans CLI-SOLDE, qui aurait aligne
+      *>         les points decimaux et divise le solde par 100. Une
+      *>         ligne a l'ancien format ("ID|NOM|PRENOM", sans solde)
+      *>         laisse WS-SOLDE-TEXTE a SPACES : on prend alors
+      *>         un solde par defaut de 0 plutot que de deverser des
+      *>         espaces dans un UNSTRING vers un champ numerique.
+                  IF WS-SOLDE-TEXTE = SPACES
+                    MOVE 0 TO CLI-SOLDE (WS-NB-CLIENTS)
+                  ELSE
+                    UNSTRING WS-SOLDE-TEXTE DELIMITED BY "."
+                        INTO WS-SOLDE-ENTIER WS-SOLDE-DECIMAL
+                    END-UNSTRING
+                    COMPUTE CLI-SOLDE (WS-NB-CLIENTS) =
+                        WS-SOLDE-ENTIER + (WS-SOLDE-DECIMAL / 100)
+                  END-IF
+                  IF CLI-STATUT (WS-NB-CLIENTS) NOT = 'A'
+                     AND CLI-STATUT (WS-NB-CLIENTS) NOT = 'D'
+                     MOVE 'A' TO CLI-STATUT (WS-NB-CLIENTS)
+                  END-IF
+                ELSE
+                  DISPLAY "Table pleine (200 clients) -- ligne de "
+                          "client.txt ignoree"
+                END-IF
+                READ CLIENT-FILE
+                  AT END
+                    CONTINUE
+                END-READ
+              END-PERFORM
+              CLOSE CLIENT-FILE
+            END-IF.
+
+          AFFICHER-CLIENTS-EXISTANTS.
+      *>   Avant d'ajouter quiconque, on montre ce qui est deja dans
+      *>   client.txt pour eviter les doublons d'une execution a
+      *>   l'autre.
+            DISPLAY WS-SEPARATEUR
+            DISPLAY "CLIENTS DEJA ENREGISTRES"
+            DISPLAY WS-SEPARATEUR
+            IF WS-NB-CLIENTS = 0
+               DISPLAY "(aucun client dans le fichier)"
+            ELSE
+               PERFORM VARYING WS-IDX FROM 1 BY 1
+                        UNTIL WS-IDX > WS-NB-CLIENTS
+                   IF CLI-STATUT (WS-IDX) = 'A'
+                      MOVE CLI-SOLDE (WS-IDX) TO WS-SOLDE-AFFICHE
+                      DISPLAY CLI-ID (WS-IDX) " " CLI-NOM (WS-IDX)
+                              " " CLI-PRENOM (WS-IDX) " "
+                              CLI-DATE-NAISSANCE (WS-IDX) " "
+                              WS-SOLDE-AFFICHE
+                   END-IF
+               END-PERFORM
+            END-IF
+            DISPLAY WS-SEPARATEUR.
+
+          SAUVEGARDER-CLIENTS.
+      *>   Reecrit la totalite de client.txt a partir de la table,
+      *>   y compris les clients marques supprimes (suppression
+      *>   logique, l'historique reste consultable).
+            OPEN OUTPUT CLIENT-FILE
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > WS-NB-CLIENTS
+                MOVE CLI-ID (WS-IDX)    TO WS-ID-CHAR
+                MOVE CLI-SOLDE (WS-IDX) TO WS-SOLDE-EDIT
+                MOVE SPACES TO LIGNE-CLIENT
+                STRING WS-ID-CHAR            DELIMITED BY SIZE
+                       "|"                   DELIMITED BY SIZE
+                       CLI-NOM (WS-IDX)      DELIMITED BY SIZE
+                       "|"                   DELIMITED BY SIZE
+                       CLI-PRENOM (WS-IDX)   DELIMITED BY SIZE
+                       "|"                   DELIMITED BY SIZE
+                       CLI-DATE-NAISSANCE (WS-IDX) DELIMITED BY SIZE
+                       "|"                   DELIMITED BY SIZE
+                       WS-SOLDE-EDIT         DELIMITED BY SIZE
+                       "|"                   DELIMITED BY SIZE
+                       CLI-STATUT (WS-IDX)   DELIMITED BY SIZE
+                       INTO LIGNE-CLIENT
+                END-STRING
+                MOVE LIGNE-CLIENT TO LIGNE-SORTIE
+                WRITE LIGNE-SORTIE
+            END-PERFORM
+            CLOSE CLIENT-FILE.
+
           INITIALISATION.
             DISPLAY WS-BONJOUR
             DISPLAY WS-SEPARATEUR
-            OPEN OUTPUT  CLIENT-FILE
 
-           PERFORM UNTIL WS-STOP = 'N' OR WS-STOP = 'n'
-             DISPLAY "Veuillez entrer le nom du nouveau client :"
-             ACCEPT WS-NOM
-             DISPLAY "Veuillez entrer le prénom du nouveau client :"
-             ACCEPT WS-PRENOM
+            MOVE 'O' TO WS-STOP
+            PERFORM UNTIL WS-STOP = 'N' OR WS-STOP = 'n'
+              DISPLAY "1 = Ajouter un client"
+              DISPLAY "2 = Modifier un client"
+              DISPLAY "3 = Supprimer un client"
+              DISPLAY "Veuillez choisir une option :"
+              ACCEPT WS-CHOIX
 
-             MOVE WS-ID TO WS-ID-CHAR
+              EVALUATE WS-CHOIX
+                WHEN '1'
+                  PERFORM AJOUTER-CLIENT
+                WHEN '2'
+                  PERFORM MODIFIER-CLIENT
+                WHEN '3'
+                  PERFORM SUPPRIMER-CLIENT
+                WHEN OTHER
+                  DISPLAY "Option invalide"
+              END-EVALUATE
 
-            STRING WS-ID-CHAR
-               "|"
-               WS-NOM
-               "|"
-               WS-PRENOM
-               INTO LIGNE-CLIENT
-            END-STRING
+              DISPLAY "Voulez-vous continuer ? (O/N) :"
+              ACCEPT WS-STOP
+            END-PERFORM.
 
-            
-            MOVE LIGNE-CLIENT  TO LIGNE-SORTIE 
-            WRITE LIGNE-SORTIE 
-            
+          AJOUTER-CLIENT.
+             IF WS-NB-CLIENTS < 200
+                PERFORM SAISIR-NOM
+                PERFORM SAISIR-PRENOM
+                PERFORM SAISIR-DATE-NAISSANCE
+                PERFORM SAISIR-SOLDE
 
-            DISPLAY "Client ajouté : " LIGNE-CLIENT
-            DISPLAY "Voulez-vous ajouter un autre client ? (O/N) :"
-            ACCEPT WS-STOP
+                ADD 1 TO WS-NB-CLIENTS
+                MOVE WS-ID             TO CLI-ID (WS-NB-CLIENTS)
+                MOVE WS-NOM            TO CLI-NOM (WS-NB-CLIENTS)
+                MOVE WS-PRENOM         TO CLI-PRENOM (WS-NB-CLIENTS)
+                MOVE WS-DATE-NAISSANCE TO
+                     CLI-DATE-NAISSANCE (WS-NB-CLIENTS)
+                COMPUTE CLI-SOLDE (WS-NB-CLIENTS) =
+                    WS-SOLDE-ENTIER + (WS-SOLDE-DECIMAL / 100)
+                MOVE 'A'        TO CLI-STATUT (WS-NB-CLIENTS)
 
-            ADD 1 TO WS-ID
-          END-PERFORM
+                DISPLAY "Client ajouté : " WS-ID " " WS-NOM " "
+                        WS-PRENOM
 
-            CLOSE CLIENT-FILE.
+                ADD 1 TO WS-ID
+                ADD 1 TO WS-NB-AJOUTS
+             ELSE
+                DISPLAY "Table pleine (200 clients) -- client refusé"
+             END-IF.
 
-          MESSAGE-DE-FIN.
-            DISPLAY WS-MESSAGE-DE-FIN 
-            .
+          MODIFIER-CLIENT.
+      *>   Saisie numerique validee et reutilisable (SAISIE-NUM) au
+      *>   lieu d'un ACCEPT non verifie.
+            MOVE "Identifiant du client a modifier :"
+                 TO WS-LIBELLE-SAISIE
+            MOVE 0     TO WS-BORNE-MIN-SAISIE
+            MOVE 99999 TO WS-BORNE-MAX-SAISIE
+            CALL "SAISIE-NUM" USING WS-LIBELLE-SAISIE
+                 WS-BORNE-MIN-SAISIE WS-BORNE-MAX-SAISIE
+                 WS-VALEUR-SAISIE
+            MOVE WS-VALEUR-SAISIE TO WS-ID-RECHERCHE
+            PERFORM RECHERCHER-CLIENT
+
+            IF WS-TROUVE = 'Y'
+              PERFORM SAISIR-NOM
+              PERFORM SAISIR-PRENOM
+              MOVE WS-NOM    TO CLI-NOM (WS-POSITION)
+              MOVE WS-PRENOM TO CLI-PRENOM (WS-POSITION)
+              DISPLAY "Client " WS-ID-RECHERCHE " mis a jour"
+              ADD 1 TO WS-NB-MODIFS
+            ELSE
+              DISPLAY "Client " WS-ID-RECHERCHE " introuvable"
+              MOVE "MODIFIER-CLIENT" TO WS-EXC-PARAGRAPHE
+              MOVE "INTROUVABLE"     TO WS-EXC-CODE
+              CALL "EXCLOG" USING WS-EXC-PROGRAMME WS-EXC-PARAGRAPHE
+                   WS-EXC-CODE
+              ADD 1 TO WS-NB-INTROUVABLES
+            END-IF.
+
+          SUPPRIMER-CLIENT.
+      *>   Saisie numerique validee et reutilisable (SAISIE-NUM) au
+      *>   lieu d'un ACCEPT non verifie.
+            MOVE "Identifiant du client a supprimer :"
+                 TO WS-LIBELLE-SAISIE
+            MOVE 0     TO WS-BORNE-MIN-SAISIE
+            MOVE 99999 TO WS-BORNE-MAX-SAISIE
+            CALL "SAISIE-NUM" USING WS-LIBELLE-SAISIE
+                 WS-BORNE-MIN-SAISIE WS-BORNE-MAX-SAISIE
+                 WS-VALEUR-SAISIE
+            MOVE WS-VALEUR-SAISIE TO WS-ID-RECHERCHE
+            PERFORM RECHERCHER-CLIENT
 
-           
-              
+            IF WS-TROUVE = 'Y'
+              MOVE 'D' TO CLI-STATUT (WS-POSITION)
+              DISPLAY "Client " WS-ID-RECHERCHE " supprime"
+              ADD 1 TO WS-NB-SUPPRESSIONS
+            ELSE
+              DISPLAY "Client " WS-ID-RECHERCHE " introuvable"
+              MOVE "SUPPRIMER-CLIENT" TO WS-EXC-PARAGRAPHE
+              MOVE "INTROUVABLE"      TO WS-EXC-CODE
+              CALL "EXCLOG" USING WS-EXC-PROGRAMME WS-EXC-PARAGRAPHE
+                   WS-EXC-CODE
+              ADD 1 TO WS-NB-INTROUVABLES
+            END-IF.
 
-           
-           
+          SAISIR-NOM.
+      *>   Un nom vide ou contenant le delimiteur "|" corromprait le
+      *>   decoupage des colonnes a la relecture : on reinterroge.
+            MOVE SPACES TO WS-NOM
+            MOVE 1 TO WS-NB-PIPES
+            PERFORM UNTIL WS-NOM NOT = SPACES AND WS-NB-PIPES = 0
+              DISPLAY "Veuillez entrer le nom du client :"
+              ACCEPT WS-NOM
+              MOVE 0 TO WS-NB-PIPES
+              INSPECT WS-NOM TALLYING WS-NB-PIPES FOR ALL "|"
+              IF WS-NOM = SPACES
+                 DISPLAY "Le nom ne peut pas etre vide"
+              END-IF
+              IF WS-NB-PIPES > 0
+                 DISPLAY "Le nom ne peut pas contenir le caractere |"
+              END-IF
+            END-PERFORM.
 
-      
\ No newline at end of file
+          SAISIR-PRENOM.
+            MOVE SPACES TO WS-PRENOM
+            MOVE 1 TO WS-NB-PIPES
+            PERFORM UNTIL WS-PRENOM NOT = SPACES AND WS-NB-PIPES = 0
+              DISPLAY "Veuillez entrer le prénom du client :"
+              ACCEPT WS-PRENOM
+              MOVE 0 TO WS-NB-PIPES
+              INSPECT WS-PRENOM TALLYING WS-NB-PIPES FOR ALL "|"
+              IF WS-PRENOM = SPACES
+                 DISPLAY "Le prenom ne peut pas etre vide"
+              END-IF
+              IF WS-NB-PIPES > 0
+                 DISPLAY "Le prenom ne peut pas contenir le |"
+              END-IF
+            END-PERFORM.
+
+          SAISIR-DATE-NAISSANCE.
+      *>   Date de naissance (AAAA-MM-JJ) : requise pour alimenter le
+      *>   meme enregistrement client partage avec MAIN.
+            MOVE SPACES TO WS-DATE-NAISSANCE
+            PERFORM UNTIL WS-DATE-NAISSANCE NOT = SPACES
+              DISPLAY "Date de naissance (AAAA-MM-JJ) :"
+              ACCEPT WS-DATE-NAISSANCE
+              IF WS-DATE-NAISSANCE = SPACES
+                 DISPLAY "La date de naissance ne peut pas etre vide"
+              END-IF
+            END-PERFORM.
+
+          SAISIR-SOLDE.
+            MOVE SPACES TO WS-SOLDE-SAISIE
+            PERFORM UNTIL WS-SOLDE-SAISIE NOT = SPACES
+              DISPLAY "Solde initial du client (ex: 3000.00) :"
+              ACCEPT WS-SOLDE-SAISIE
+              IF WS-SOLDE-SAISIE = SPACES
+                 DISPLAY "Le solde ne peut pas etre vide"
+              END-IF
+            END-PERFORM
+            UNSTRING WS-SOLDE-SAISIE DELIMITED BY "."
+                INTO WS-SOLDE-ENTIER WS-SOLDE-DECIMAL
+            END-UNSTRING.
+
+          RECHERCHER-CLIENT.
+      *>   Recherche WS-ID-RECHERCHE parmi les clients actifs et
+      *>   positionne WS-TROUVE / WS-POSITION en consequence.
+            MOVE 'N' TO WS-TROUVE
+            MOVE 0   TO WS-POSITION
+            PERFORM VARYING WS-IDX FROM 1 BY 1
+                     UNTIL WS-IDX > WS-NB-CLIENTS
+                IF CLI-ID (WS-IDX) = WS-ID-RECHERCHE
+                   AND CLI-STATUT (WS-IDX) = 'A'
+                   MOVE 'Y' TO WS-TROUVE
+                   MOVE WS-IDX TO WS-POSITION
+                END-IF
+            END-PERFORM.
+
+          MESSAGE-DE-FIN.
+      *>   Resume de la session avant de rendre la main, pour savoir
+      *>   d'un coup d'oeil ce que ce passage a produit.
+            DISPLAY WS-SEPARATEUR
+            DISPLAY "RESUME DE LA SESSION"
+            DISPLAY "Clients ajoutes      : " WS-NB-AJOUTS
+            DISPLAY "Clients modifies     : " WS-NB-MODIFS
+            DISPLAY "Clients supprimes    : " WS-NB-SUPPRESSIONS
+            DISPLAY "Recherches en echec  : " WS-NB-INTROUVABLES
+            DISPLAY WS-SEPARATEUR
+            DISPLAY WS-MESSAGE-DE-FIN
+            .
