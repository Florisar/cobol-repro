@@ -0,0 +1,297 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAJ-SOLDE.
+
+      *----------------------------------------------------------------
+      * Nom du programme : MAJ-SOLDE
+      * Description    : Applique les mouvements d'un fichier de
+      *                  transactions (credit/debit) aux soldes de
+      *                  clients.csv et produit le listing du jour.
+      *----------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENT-FILE
+              ASSIGN TO "clients.csv"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FS-ID-CLIENT
+              FILE STATUS IS WS-FS-CLIENT.
+
+           SELECT TRANSACTIONS-FILE
+              ASSIGN TO "transactions.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-TRANS.
+
+           SELECT MOUVEMENTS-FILE
+              ASSIGN TO "mouvements_du_jour.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-MVT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CLIENT-FILE
+           RECORD CONTAINS 80 CHARACTERS
+           DATA RECORD IS FS-LIGNE-CLIENT.
+       01 FS-LIGNE-CLIENT.
+           05 FS-ID-CLIENT      PIC 9(5).
+           05 FS-SEPARATEUR-1   PIC X(1).
+           05 FS-DONNEES-CLIENT PIC X(74).
+
+      *>   "IDENTIFIANT|TYPE|MONTANT", TYPE = 'C' (credit) ou 'D'
+      *>   (debit), MONTANT au format "9999999.99" comme le SOLDE
+      *>   de clients.csv.
+       FD TRANSACTIONS-FILE.
+       01 TRANS-LIGNE PIC X(30).
+
+       FD MOUVEMENTS-FILE.
+       01 MVT-LIGNE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CLIENT        PIC XX.
+       01 WS-FS-TRANS         PIC XX.
+       01 WS-FS-MVT           PIC XX.
+       01 WS-SEPARATEUR       PIC X(30)
+           VALUE "------------------------------".
+
+       01 WS-ID-TRANS-CHAR    PIC X(5).
+       01 WS-ID-TRANS-LONG    PIC 9(2) COMP.
+       01 WS-ID-TRANS         PIC 9(5).
+       01 WS-TYPE-TRANS       PIC X(1).
+       01 WS-MONTANT-TEXTE    PIC X(10).
+       01 WS-MONTANT-ENTIER   PIC 9(7) VALUE 0.
+       01 WS-MONTANT-DECIMAL  PIC 9(2) VALUE 0.
+       01 WS-MONTANT-VAL      PIC 9(7)V99 VALUE 0.
+       01 WS-TRANS-VALIDE     PIC X(1).
+
+       01 WS-PREFIXE          PIC X(64).
+       01 WS-PREFIXE-LONG     PIC 9(3) VALUE 0.
+       01 WS-SOLDE-TEXTE      PIC X(10).
+       01 WS-SOLDE-LONG       PIC 9(3) VALUE 0.
+       01 WS-SOLDE-ENTIER     PIC 9(7) VALUE 0.
+       01 WS-SOLDE-DECIMAL    PIC 9(2) VALUE 0.
+       01 WS-SOLDE-AVANT      PIC 9(7)V99 VALUE 0.
+       01 WS-SOLDE-APRES      PIC 9(7)V99 VALUE 0.
+       01 WS-SOLDE-AVANT-EDIT PIC 9(7).99.
+       01 WS-SOLDE-APRES-EDIT PIC 9(7).99.
+       01 WS-MONTANT-EDIT     PIC 9(7).99.
+       01 WS-SOLDE-SUFFISANT  PIC X(1).
+
+       01 WS-NB-MOUVEMENTS    PIC 9(5) VALUE 0.
+       01 WS-NB-REJETS-TRANS  PIC 9(5) VALUE 0.
+       01 WS-TOTAL-CREDITS    PIC 9(9)V99 VALUE 0.
+       01 WS-TOTAL-DEBITS     PIC 9(9)V99 VALUE 0.
+
+       01 WS-MVT-ID-EDIT      PIC ZZZZ9.
+
+       PROCEDURE DIVISION.
+       MAIN-SECTION.
+           DISPLAY WS-SEPARATEUR
+           DISPLAY "MISE A JOUR DES SOLDES - TRANSACTIONS DU JOUR"
+           DISPLAY WS-SEPARATEUR
+
+           PERFORM OUVRIR-FICHIERS
+           PERFORM TRAITER-TRANSACTIONS
+           PERFORM FERMER-FICHIERS
+           PERFORM PIED-RAPPORT
+           GOBACK.
+
+       *>--------------------------------------------------------------
+       OUVRIR-FICHIERS.
+           OPEN I-O CLIENT-FILE
+           IF WS-FS-CLIENT NOT = "00"
+               DISPLAY "Erreur ouverture clients.csv : " WS-FS-CLIENT
+               GOBACK
+           END-IF
+
+           OPEN INPUT TRANSACTIONS-FILE
+           IF WS-FS-TRANS NOT = "00"
+               DISPLAY "Erreur ouverture transactions.txt : "
+                       WS-FS-TRANS
+               CLOSE CLIENT-FILE
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT MOUVEMENTS-FILE
+           IF WS-FS-MVT NOT = "00"
+               DISPLAY "Erreur ouverture mouvements_du_jour.txt : "
+                       WS-FS-MVT
+               CLOSE CLIENT-FILE
+               CLOSE TRANSACTIONS-FILE
+               GOBACK
+           END-IF
+
+           MOVE SPACES TO MVT-LIGNE
+           STRING "ID      TYPE  MONTANT     SOLDE AVANT  SOLDE APRES"
+                  DELIMITED BY SIZE INTO MVT-LIGNE
+           END-STRING
+           WRITE MVT-LIGNE.
+
+       *>--------------------------------------------------------------
+       TRAITER-TRANSACTIONS.
+           READ TRANSACTIONS-FILE
+               AT END MOVE "10" TO WS-FS-TRANS
+           END-READ
+           PERFORM UNTIL WS-FS-TRANS = "10"
+               PERFORM APPLIQUER-TRANSACTION
+               READ TRANSACTIONS-FILE
+                   AT END MOVE "10" TO WS-FS-TRANS
+               END-READ
+           END-PERFORM.
+
+       *>--------------------------------------------------------------
+       APPLIQUER-TRANSACTION.
+      *>   Une ligne mal formee (identifiant/montant non numerique,
+      *>   type autre que C/D) est comptee et ignoree plutot que de
+      *>   faire planter tout le traitement du jour.
+           MOVE 'Y' TO WS-TRANS-VALIDE
+           MOVE 0 TO WS-ID-TRANS
+
+           UNSTRING TRANS-LIGNE DELIMITED BY "|"
+               INTO WS-ID-TRANS-CHAR WS-TYPE-TRANS WS-MONTANT-TEXTE
+           END-UNSTRING
+
+      *>   UNSTRING bourre WS-ID-TRANS-CHAR d'espaces a droite quand
+      *>   l'identifiant extrait est plus court que le champ -- comme
+      *>   dans main.cbl et SAISIE-NUM.cbl, on ne teste IS NUMERIC que
+      *>   sur la longueur significative (FUNCTION TRIM), pas sur le
+      *>   champ entier bourre d'espaces.
+           COMPUTE WS-ID-TRANS-LONG =
+               FUNCTION LENGTH (FUNCTION TRIM (WS-ID-TRANS-CHAR))
+           IF WS-ID-TRANS-LONG = 0 OR
+              WS-ID-TRANS-CHAR (1:WS-ID-TRANS-LONG) NOT NUMERIC
+               MOVE 'N' TO WS-TRANS-VALIDE
+           ELSE
+               MOVE WS-ID-TRANS-CHAR (1:WS-ID-TRANS-LONG) TO WS-ID-TRANS
+           END-IF
+
+           IF WS-TYPE-TRANS NOT = 'C' AND WS-TYPE-TRANS NOT = 'D'
+               MOVE 'N' TO WS-TRANS-VALIDE
+           END-IF
+
+           UNSTRING WS-MONTANT-TEXTE DELIMITED BY "."
+               INTO WS-MONTANT-ENTIER WS-MONTANT-DECIMAL
+           END-UNSTRING
+           IF WS-MONTANT-ENTIER NOT NUMERIC OR
+              WS-MONTANT-DECIMAL NOT NUMERIC
+               MOVE 'N' TO WS-TRANS-VALIDE
+           END-IF
+
+           IF WS-TRANS-VALIDE = 'N'
+               ADD 1 TO WS-NB-REJETS-TRANS
+               DISPLAY "Transaction invalide ignoree : " TRANS-LIGNE
+           ELSE
+               COMPUTE WS-MONTANT-VAL =
+                   WS-MONTANT-ENTIER + (WS-MONTANT-DECIMAL / 100)
+               PERFORM APPLIQUER-AU-CLIENT
+           END-IF.
+
+       *>--------------------------------------------------------------
+       APPLIQUER-AU-CLIENT.
+           MOVE WS-ID-TRANS TO FS-ID-CLIENT
+           READ CLIENT-FILE
+               INVALID KEY
+                   ADD 1 TO WS-NB-REJETS-TRANS
+                   DISPLAY "Client " WS-ID-TRANS
+                           " introuvable, mouvement ignore"
+               NOT INVALID KEY
+                   PERFORM RECALCULER-SOLDE
+                   IF WS-SOLDE-SUFFISANT = 'Y'
+                       PERFORM REECRIRE-CLIENT
+                       PERFORM ECRIRE-MOUVEMENT
+                   ELSE
+                       ADD 1 TO WS-NB-REJETS-TRANS
+                       DISPLAY "Client " WS-ID-TRANS
+                               " : solde insuffisant, mouvement ignore"
+                   END-IF
+           END-READ.
+
+       *>--------------------------------------------------------------
+       RECALCULER-SOLDE.
+      *>   Seul le SOLDE change : le prefixe "NOM,PRENOM,DATE" est
+      *>   conserve tel quel (COUNT IN donne sa longueur exacte, sans
+      *>   les blancs de remplissage de FS-DONNEES-CLIENT) pour ne
+      *>   pas perturber le decoupage fait ailleurs par VALIDER-LIGNE-
+      *>   CLIENT.
+           UNSTRING FS-DONNEES-CLIENT DELIMITED BY "|"
+               INTO WS-PREFIXE    COUNT IN WS-PREFIXE-LONG
+                    WS-SOLDE-TEXTE COUNT IN WS-SOLDE-LONG
+           END-UNSTRING
+
+           UNSTRING WS-SOLDE-TEXTE DELIMITED BY "."
+               INTO WS-SOLDE-ENTIER WS-SOLDE-DECIMAL
+           END-UNSTRING
+           COMPUTE WS-SOLDE-AVANT =
+               WS-SOLDE-ENTIER + (WS-SOLDE-DECIMAL / 100)
+
+           MOVE 'Y' TO WS-SOLDE-SUFFISANT
+           IF WS-TYPE-TRANS = 'C'
+               COMPUTE WS-SOLDE-APRES = WS-SOLDE-AVANT + WS-MONTANT-VAL
+               ADD WS-MONTANT-VAL TO WS-TOTAL-CREDITS
+           ELSE
+               IF WS-MONTANT-VAL > WS-SOLDE-AVANT
+                   MOVE 'N' TO WS-SOLDE-SUFFISANT
+               ELSE
+                   COMPUTE WS-SOLDE-APRES =
+                       WS-SOLDE-AVANT - WS-MONTANT-VAL
+                   ADD WS-MONTANT-VAL TO WS-TOTAL-DEBITS
+               END-IF
+           END-IF
+
+           IF WS-SOLDE-SUFFISANT = 'Y'
+               MOVE WS-SOLDE-AVANT TO WS-SOLDE-AVANT-EDIT
+               MOVE WS-SOLDE-APRES TO WS-SOLDE-APRES-EDIT
+
+               MOVE SPACES TO FS-DONNEES-CLIENT
+               STRING WS-PREFIXE (1 : WS-PREFIXE-LONG) DELIMITED BY SIZE
+                      "|"                              DELIMITED BY SIZE
+                      WS-SOLDE-APRES-EDIT              DELIMITED BY SIZE
+                      INTO FS-DONNEES-CLIENT
+               END-STRING
+           END-IF.
+
+       *>--------------------------------------------------------------
+       REECRIRE-CLIENT.
+           REWRITE FS-LIGNE-CLIENT
+           IF WS-FS-CLIENT NOT = "00"
+               DISPLAY "Erreur reecriture client " WS-ID-TRANS " : "
+                       WS-FS-CLIENT
+               CLOSE CLIENT-FILE
+               CLOSE TRANSACTIONS-FILE
+               CLOSE MOUVEMENTS-FILE
+               GOBACK
+           END-IF
+           ADD 1 TO WS-NB-MOUVEMENTS.
+
+       *>--------------------------------------------------------------
+       ECRIRE-MOUVEMENT.
+           MOVE WS-ID-TRANS   TO WS-MVT-ID-EDIT
+           MOVE WS-MONTANT-VAL TO WS-MONTANT-EDIT
+           MOVE SPACES TO MVT-LIGNE
+           STRING WS-MVT-ID-EDIT       DELIMITED BY SIZE
+                  "   "                DELIMITED BY SIZE
+                  WS-TYPE-TRANS        DELIMITED BY SIZE
+                  "     "              DELIMITED BY SIZE
+                  WS-MONTANT-EDIT      DELIMITED BY SIZE
+                  "   "                DELIMITED BY SIZE
+                  WS-SOLDE-AVANT-EDIT  DELIMITED BY SIZE
+                  "   "                DELIMITED BY SIZE
+                  WS-SOLDE-APRES-EDIT  DELIMITED BY SIZE
+                  INTO MVT-LIGNE
+           END-STRING
+           WRITE MVT-LIGNE.
+
+       *>--------------------------------------------------------------
+       FERMER-FICHIERS.
+           CLOSE CLIENT-FILE
+           CLOSE TRANSACTIONS-FILE
+           CLOSE MOUVEMENTS-FILE.
+
+       *>--------------------------------------------------------------
+       PIED-RAPPORT.
+           DISPLAY WS-SEPARATEUR
+           DISPLAY "Mouvements appliques      : " WS-NB-MOUVEMENTS
+           DISPLAY "Transactions rejetees     : " WS-NB-REJETS-TRANS
+           DISPLAY "Total des credits du jour : " WS-TOTAL-CREDITS
+           DISPLAY "Total des debits du jour  : " WS-TOTAL-DEBITS
+           DISPLAY WS-SEPARATEUR.
