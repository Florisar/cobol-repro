@@ -0,0 +1,313 @@
+          IDENTIFICATION DIVISION.
+          PROGRAM-ID. RAPPORT-AGE.
+
+
+
+      *----------------------------------------------------------------
+      * Nom du programme : RAPPORT-AGE
+      * Auteur         : Gregory Charbonneau
+      * Date           : 09/02/2026
+      * Description    : Rapport d'age des clients a partir de
+      *                  clients.csv -- calcule l'age courant de
+      *                  chaque client depuis sa DATE-NAISSANCE et le
+      *                  classe au-dessus / en-dessous d'un seuil
+      *                  configurable.
+      *----------------------------------------------------------------
+
+
+
+      *----------------------------------------------------------------
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT CLIENT-FILE
+              ASSIGN TO "clients.csv"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FS-ID-CLIENT
+              FILE STATUS IS WS-FS-CLIENT.
+
+              SELECT CONFIG-FILE
+              ASSIGN TO "rapport_age_config.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-CONFIG.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD CLIENT-FILE
+              RECORD CONTAINS 80 CHARACTERS
+              DATA RECORD IS FS-LIGNE-CLIENT.
+          01 FS-LIGNE-CLIENT.
+              05 FS-ID-CLIENT      PIC 9(5).
+              05 FS-SEPARATEUR-1   PIC X(1).
+              05 FS-DONNEES-CLIENT PIC X(74).
+
+          FD CONFIG-FILE.
+          01 CONFIG-SEUIL-AGE PIC 9(3).
+
+          WORKING-STORAGE SECTION.
+          01 WS-FS-CLIENT        PIC XX.
+          01 WS-FS-CONFIG        PIC XX.
+          01 WS-SEPARATEUR       PIC X(60)
+              VALUE ALL "-".
+
+      *    Seuil d'age configurable : si rapport_age_config.txt est
+      *    absent ou illisible, la valeur par defaut est conservee
+      *    (meme principe que la duree de verrouillage de
+      *    SECURITE-01, via securite01_config.txt).
+          01 WS-SEUIL-AGE        PIC 9(3) VALUE 65.
+
+          01 WS-DATE-SYSTEME     PIC 9(8) VALUE 0.
+          01 WS-ANNEE-ACTUELLE   PIC 9(4).
+          01 WS-MOIS-ACTUEL      PIC 99.
+          01 WS-JOUR-ACTUEL      PIC 99.
+
+      *    Champs utilises pour extraire NOM, PRENOM puis
+      *    DATE-NAISSANCE de FS-DONNEES-CLIENT ("NOM,PRENOM,DATE|SOLDE"),
+      *    avec ou sans guillemets CSV -- meme logique que MAIN.
+          01 WS-CLI-REC.
+              COPY CLIENTREC.
+          01 WS-RAP-RESTE        PIC X(30).
+          01 WS-RAP-SOLDE        PIC X(12).
+          01 WS-CSV-CHAMP-SORTIE PIC X(44).
+          01 WS-CSV-POS-OUT      PIC 9(2) COMP.
+          01 WS-CSV-POS-LECTURE  PIC 9(2) COMP.
+          01 WS-CSV-EN-QUOTES    PIC X(1).
+
+          01 WS-DATE-ANNEE       PIC X(4).
+          01 WS-DATE-MOIS        PIC X(2).
+          01 WS-DATE-JOUR        PIC X(2).
+          01 WS-NAIS-ANNEE       PIC 9(4).
+          01 WS-NAIS-MOIS        PIC 99.
+          01 WS-NAIS-JOUR        PIC 99.
+          01 WS-LIGNE-VALIDE     PIC X(1).
+          01 WS-AGE-CLIENT       PIC 9(3).
+
+          01 WS-NB-LUS           PIC 9(5) VALUE 0.
+          01 WS-NB-REJETS        PIC 9(5) VALUE 0.
+          01 WS-NB-AU-DESSUS     PIC 9(5) VALUE 0.
+          01 WS-NB-EN-DESSOUS    PIC 9(5) VALUE 0.
+
+          01 WS-RAP-LIGNE        PIC X(80).
+
+      *    Champs passes a EXCLOG (journal d'exceptions partage) :
+      *    zones de la bonne taille, pas des litteraux.
+          01 WS-EXC-PROGRAMME    PIC X(15) VALUE "RAPPORT-AGE".
+          01 WS-EXC-PARAGRAPHE   PIC X(20).
+          01 WS-EXC-CODE         PIC X(10).
+      *----------------------------------------------------------------
+
+
+
+      *----------------------------------------------------------------
+          PROCEDURE DIVISION.
+          MAIN-SECTION.
+              DISPLAY WS-SEPARATEUR
+              DISPLAY "RAPPORT D'AGE DES CLIENTS"
+              DISPLAY WS-SEPARATEUR
+
+              PERFORM LIRE-CONFIGURATION
+              PERFORM LIRE-CLIENTS
+
+              DISPLAY WS-SEPARATEUR
+              DISPLAY "Nombre de clients lus      : " WS-NB-LUS
+              DISPLAY "Nombre de clients rejetes  : " WS-NB-REJETS
+              DISPLAY "Seuil d'age applique       : " WS-SEUIL-AGE
+              DISPLAY "Clients >= seuil           : " WS-NB-AU-DESSUS
+              DISPLAY "Clients <  seuil           : " WS-NB-EN-DESSOUS
+              DISPLAY WS-SEPARATEUR
+              GOBACK.
+
+          LIRE-CONFIGURATION.
+      *    Seuil d'age configurable : si rapport_age_config.txt est
+      *    absent ou illisible, la valeur par defaut est conservee.
+              OPEN INPUT CONFIG-FILE
+              IF WS-FS-CONFIG = "00"
+                 READ CONFIG-FILE
+                   AT END
+                     CONTINUE
+                   NOT AT END
+                     MOVE CONFIG-SEUIL-AGE TO WS-SEUIL-AGE
+                 END-READ
+                 CLOSE CONFIG-FILE
+              END-IF
+            .
+
+          LIRE-CLIENTS.
+              ACCEPT WS-DATE-SYSTEME FROM DATE YYYYMMDD
+              MOVE WS-DATE-SYSTEME (1:4) TO WS-ANNEE-ACTUELLE
+              MOVE WS-DATE-SYSTEME (5:2) TO WS-MOIS-ACTUEL
+              MOVE WS-DATE-SYSTEME (7:2) TO WS-JOUR-ACTUEL
+
+              OPEN INPUT CLIENT-FILE
+              IF WS-FS-CLIENT NOT = "00"
+                  DISPLAY "Erreur ouverture lecture : " WS-FS-CLIENT
+                  MOVE "LIRE-CLIENTS"  TO WS-EXC-PARAGRAPHE
+                  MOVE WS-FS-CLIENT    TO WS-EXC-CODE
+                  CALL "EXCLOG" USING WS-EXC-PROGRAMME
+                       WS-EXC-PARAGRAPHE WS-EXC-CODE
+                  GOBACK
+              END-IF
+
+              MOVE LOW-VALUES TO FS-ID-CLIENT
+              START CLIENT-FILE KEY IS NOT LESS THAN FS-ID-CLIENT
+                  INVALID KEY MOVE "10" TO WS-FS-CLIENT
+              END-START
+
+              DISPLAY "ID    NOM                  PRENOM               "
+                      "NAISSANCE    AGE"
+              DISPLAY WS-SEPARATEUR
+
+              PERFORM UNTIL WS-FS-CLIENT = "10"
+                  READ CLIENT-FILE NEXT RECORD
+                      AT END
+                          MOVE "10" TO WS-FS-CLIENT
+                      NOT AT END
+                          IF WS-FS-CLIENT = "00"
+                              ADD 1 TO WS-NB-LUS
+                              PERFORM TRAITER-LIGNE-CLIENT
+                          ELSE
+                              DISPLAY "Erreur lecture : " WS-FS-CLIENT
+                              MOVE "LIRE-CLIENTS" TO WS-EXC-PARAGRAPHE
+                              MOVE WS-FS-CLIENT    TO WS-EXC-CODE
+                              CALL "EXCLOG" USING WS-EXC-PROGRAMME
+                                   WS-EXC-PARAGRAPHE WS-EXC-CODE
+                              CLOSE CLIENT-FILE
+                              GOBACK
+                          END-IF
+                  END-READ
+              END-PERFORM
+
+              CLOSE CLIENT-FILE.
+
+          TRAITER-LIGNE-CLIENT.
+      *    Decoupe NOM, PRENOM puis DATE-NAISSANCE comme le fait MAIN,
+      *    calcule l'age courant, et classe le client au-dessus ou
+      *    en-dessous du seuil configure.
+              MOVE 'Y' TO WS-LIGNE-VALIDE
+              MOVE 1 TO WS-CSV-POS-LECTURE
+              PERFORM EXTRAIRE-CHAMP-CSV
+              MOVE WS-CSV-CHAMP-SORTIE TO CLI-NOM
+              PERFORM EXTRAIRE-CHAMP-CSV
+              MOVE WS-CSV-CHAMP-SORTIE TO CLI-PRENOM
+
+              MOVE SPACES TO WS-RAP-RESTE
+              IF WS-CSV-POS-LECTURE <= LENGTH OF FS-DONNEES-CLIENT
+                  MOVE FS-DONNEES-CLIENT (WS-CSV-POS-LECTURE:)
+                       TO WS-RAP-RESTE
+              END-IF
+
+              UNSTRING WS-RAP-RESTE DELIMITED BY "|"
+                  INTO CLI-DATE-NAISSANCE WS-RAP-SOLDE
+              END-UNSTRING
+
+              UNSTRING CLI-DATE-NAISSANCE DELIMITED BY "-"
+                  INTO WS-DATE-ANNEE WS-DATE-MOIS WS-DATE-JOUR
+              END-UNSTRING
+              IF WS-DATE-ANNEE NOT NUMERIC OR
+                 WS-DATE-MOIS NOT NUMERIC OR
+                 WS-DATE-JOUR NOT NUMERIC
+                  MOVE 'N' TO WS-LIGNE-VALIDE
+              ELSE
+                  MOVE WS-DATE-ANNEE TO WS-NAIS-ANNEE
+                  MOVE WS-DATE-MOIS  TO WS-NAIS-MOIS
+                  MOVE WS-DATE-JOUR  TO WS-NAIS-JOUR
+                  IF WS-NAIS-MOIS < 1 OR WS-NAIS-MOIS > 12 OR
+                     WS-NAIS-JOUR < 1 OR WS-NAIS-JOUR > 31
+                      MOVE 'N' TO WS-LIGNE-VALIDE
+                  END-IF
+              END-IF
+
+              IF WS-LIGNE-VALIDE = 'N'
+                  ADD 1 TO WS-NB-REJETS
+                  DISPLAY "Client " FS-ID-CLIENT
+                          " : date de naissance invalide, ignore"
+              ELSE
+                  PERFORM CALCULER-AGE
+                  PERFORM AFFICHER-LIGNE-AGE
+                  IF WS-AGE-CLIENT >= WS-SEUIL-AGE
+                      ADD 1 TO WS-NB-AU-DESSUS
+                  ELSE
+                      ADD 1 TO WS-NB-EN-DESSOUS
+                  END-IF
+              END-IF.
+
+          EXTRAIRE-CHAMP-CSV.
+      *    Lit un champ a partir de WS-CSV-POS-LECTURE dans
+      *    FS-DONNEES-CLIENT, le place (sans ses guillemets) dans
+      *    WS-CSV-CHAMP-SORTIE, et avance WS-CSV-POS-LECTURE apres la
+      *    virgule qui le termine -- meme logique que MAIN, un champ
+      *    peut etre cite s'il contient lui-meme une virgule.
+              MOVE SPACES TO WS-CSV-CHAMP-SORTIE
+              MOVE 0 TO WS-CSV-POS-OUT
+
+              IF FS-DONNEES-CLIENT (WS-CSV-POS-LECTURE:1) = '"'
+                 ADD 1 TO WS-CSV-POS-LECTURE
+                 MOVE 'Y' TO WS-CSV-EN-QUOTES
+                 PERFORM UNTIL WS-CSV-EN-QUOTES = 'N'
+                      OR WS-CSV-POS-LECTURE
+                         > LENGTH OF FS-DONNEES-CLIENT
+                    IF FS-DONNEES-CLIENT (WS-CSV-POS-LECTURE:1) = '"'
+                       IF WS-CSV-POS-LECTURE
+                             < LENGTH OF FS-DONNEES-CLIENT
+                          AND FS-DONNEES-CLIENT
+                                (WS-CSV-POS-LECTURE + 1:1) = '"'
+                          ADD 1 TO WS-CSV-POS-OUT
+                          MOVE '"' TO
+                               WS-CSV-CHAMP-SORTIE (WS-CSV-POS-OUT:1)
+                          ADD 2 TO WS-CSV-POS-LECTURE
+                       ELSE
+                          MOVE 'N' TO WS-CSV-EN-QUOTES
+                          ADD 1 TO WS-CSV-POS-LECTURE
+                       END-IF
+                    ELSE
+                       ADD 1 TO WS-CSV-POS-OUT
+                       MOVE FS-DONNEES-CLIENT (WS-CSV-POS-LECTURE:1)
+                            TO WS-CSV-CHAMP-SORTIE (WS-CSV-POS-OUT:1)
+                       ADD 1 TO WS-CSV-POS-LECTURE
+                    END-IF
+                 END-PERFORM
+                 IF WS-CSV-POS-LECTURE <= LENGTH OF FS-DONNEES-CLIENT
+                    AND FS-DONNEES-CLIENT (WS-CSV-POS-LECTURE:1) = ","
+                    ADD 1 TO WS-CSV-POS-LECTURE
+                 END-IF
+              ELSE
+                 PERFORM UNTIL WS-CSV-POS-LECTURE
+                                > LENGTH OF FS-DONNEES-CLIENT
+                         OR FS-DONNEES-CLIENT
+                                (WS-CSV-POS-LECTURE:1) = ","
+                    ADD 1 TO WS-CSV-POS-OUT
+                    MOVE FS-DONNEES-CLIENT (WS-CSV-POS-LECTURE:1)
+                         TO WS-CSV-CHAMP-SORTIE (WS-CSV-POS-OUT:1)
+                    ADD 1 TO WS-CSV-POS-LECTURE
+                 END-PERFORM
+                 IF WS-CSV-POS-LECTURE <= LENGTH OF FS-DONNEES-CLIENT
+                    ADD 1 TO WS-CSV-POS-LECTURE
+                 END-IF
+              END-IF.
+
+          CALCULER-AGE.
+      *    Age en annees completes : difference des annees, ajustee
+      *    d'un an si l'anniversaire de l'annee en cours n'est pas
+      *    encore passe.
+              COMPUTE WS-AGE-CLIENT = WS-ANNEE-ACTUELLE - WS-NAIS-ANNEE
+              IF WS-MOIS-ACTUEL < WS-NAIS-MOIS OR
+                 (WS-MOIS-ACTUEL = WS-NAIS-MOIS AND
+                  WS-JOUR-ACTUEL < WS-NAIS-JOUR)
+                  SUBTRACT 1 FROM WS-AGE-CLIENT
+              END-IF.
+
+          AFFICHER-LIGNE-AGE.
+              MOVE SPACES TO WS-RAP-LIGNE
+              STRING FS-ID-CLIENT      DELIMITED BY SIZE
+                     "  "              DELIMITED BY SIZE
+                     CLI-NOM           DELIMITED BY SIZE
+                     " "               DELIMITED BY SIZE
+                     CLI-PRENOM        DELIMITED BY SIZE
+                     " "               DELIMITED BY SIZE
+                     CLI-DATE-NAISSANCE DELIMITED BY SIZE
+                     "   "             DELIMITED BY SIZE
+                     WS-AGE-CLIENT     DELIMITED BY SIZE
+                     INTO WS-RAP-LIGNE
+              END-STRING
+              DISPLAY WS-RAP-LIGNE.
