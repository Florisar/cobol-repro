@@ -6,35 +6,189 @@
        FILE-CONTROL.
            SELECT CLIENT-FILE
               ASSIGN TO "clients.csv"
-              ORGANIZATION IS LINE SEQUENTIAL
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS FS-ID-CLIENT
               FILE STATUS IS WS-FS-CLIENT.
 
+           SELECT REJET-FILE
+              ASSIGN TO "clients_rejets.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-REJET.
+
+           SELECT CHECKPOINT-FILE
+              ASSIGN TO "main_checkpoint.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-CHECKPOINT.
+
        DATA DIVISION.
        FILE SECTION.
        FD CLIENT-FILE
            RECORD CONTAINS 80 CHARACTERS
            DATA RECORD IS FS-LIGNE-CLIENT.
-       01 FS-LIGNE-CLIENT PIC X(80).
+       01 FS-LIGNE-CLIENT.
+           05 FS-ID-CLIENT      PIC 9(5).
+           05 FS-SEPARATEUR-1   PIC X(1).
+           05 FS-DONNEES-CLIENT PIC X(74).
+
+       FD REJET-FILE.
+       01 REJET-LIGNE PIC X(80).
+
+       FD CHECKPOINT-FILE.
+       01 CKPT-REC.
+           05 CKPT-DATE          PIC 9(8).
+           05 CKPT-DERNIER-ID    PIC 9(5).
+           05 CKPT-NB-ECRITURES  PIC 9(5).
 
        WORKING-STORAGE SECTION.
        01 WS-LIGNE-CLIENT PIC X(80).
        01 WS-FS-CLIENT     PIC XX.
-       01 WS-SEPARATEUR    PIC X(30) 
+       01 WS-SEPARATEUR    PIC X(30)
            VALUE "------------------------------".
+       01 WS-ID-RECHERCHE  PIC 9(5) VALUE 2.
+       01 WS-NB-ECRITURES  PIC 9(5) VALUE 0.
+       01 WS-TOTAL-SOLDE   PIC 9(9)V99 VALUE 0.
+       01 WS-SOLDE-AVANT   PIC X(64).
+       01 WS-SOLDE-TEXTE   PIC X(10).
+       01 WS-SOLDE-ENTIER  PIC 9(7) VALUE 0.
+       01 WS-SOLDE-DECIMAL PIC 9(2) VALUE 0.
+       01 WS-SOLDE-ECRIT   PIC 9(7)V99 VALUE 0.
+       01 WS-MODE          PIC X(1) VALUE 'B'.
+
+      *>   Point de controle de l'ecriture : la date d'execution et le
+      *>   dernier ID ecrit sont sauvegardes toutes les
+      *>   WS-CKPT-INTERVALLE lignes, pour qu'un traitement interrompu
+      *>   reprenne a la derniere tranche completee au lieu de tout
+      *>   reecrire depuis le premier enregistrement.
+       01 WS-FS-CHECKPOINT    PIC XX.
+       01 WS-CKPT-INTERVALLE  PIC 9(3) VALUE 1.
+       01 WS-CKPT-DATE-EXEC   PIC 9(8) VALUE 0.
+       01 WS-CKPT-DATE-SAUVEE PIC 9(8) VALUE 0.
+       01 WS-CKPT-DERNIER-ID  PIC 9(5) VALUE 0.
+       01 WS-CKPT-TROUVE      PIC X    VALUE 'N'.
+
+      *>   Nombre d'enregistrements deja presents au debut de ce
+      *>   lancement (d'apres le dernier ID du point de controle) --
+      *>   necessaire pour que le rapport d'equilibrage compare le
+      *>   total reellement ecrit dans le fichier (avant + pendant ce
+      *>   lancement) au total relu, et non le seul compteur de ce
+      *>   lancement qui serait faussement bas apres une reprise.
+       01 WS-NB-ECRITURES-AVANT PIC 9(5) VALUE 0.
+       01 WS-NB-ECRITURES-TOTAL PIC 9(5) VALUE 0.
+
+      *>   Champs du rapport de listing (en-tete, colonnes, pied de
+      *>   page) construits a partir de FS-DONNEES-CLIENT.
+       01 WS-NB-LUS        PIC 9(5) VALUE 0.
+
+      *>   Structure d'enregistrement partagee avec TEST-CLIENT
+      *>   (copybook CLIENTREC) : un client valide de clients.csv est
+      *>   recompose ici avant d'etre imprime sur le rapport.
+       01 WS-CLI-REC.
+           COPY CLIENTREC.
+
+       01 WS-RAP-RESTE     PIC X(30).
+       01 WS-RAP-SOLDE     PIC X(12).
+       01 WS-RAP-LIGNE     PIC X(80).
+
+      *>   Table des lignes valides du listing, remplie pendant la
+      *>   lecture puis triee par NOM/PRENOM avant affichage -- le
+      *>   listing ne doit plus sortir dans l'ordre physique du fichier.
+       01 WS-NB-RAPPORT    PIC 9(3) VALUE 0.
+       01 WS-RAPPORT-TABLE.
+           05 WS-RAPPORT-LIGNE OCCURS 200 TIMES
+              INDEXED BY WS-RIDX WS-RIDX2.
+               10 RPT-ID        PIC 9(5).
+               10 RPT-NOM       PIC X(20).
+               10 RPT-PRENOM    PIC X(20).
+               10 RPT-DATE      PIC X(10).
+               10 RPT-SOLDE-TXT PIC X(12).
+       01 WS-RAPPORT-TEMP.
+           05 RPT-ID-T        PIC 9(5).
+           05 RPT-NOM-T       PIC X(20).
+           05 RPT-PRENOM-T    PIC X(20).
+           05 RPT-DATE-T      PIC X(10).
+           05 RPT-SOLDE-TXT-T PIC X(12).
+
+      *>   Validation des champs eclates (SOLDE numerique, date reelle)
+      *>   avant affichage -- les lignes invalides vont au rejet.
+       01 WS-FS-REJET      PIC XX.
+       01 WS-NB-REJETS     PIC 9(5) VALUE 0.
+       01 WS-LIGNE-VALIDE  PIC X(1).
+       01 WS-SOLDE-VAL-ENT PIC X(9).
+       01 WS-SOLDE-VAL-DEC PIC X(2).
+       01 WS-SOLDE-ENT-LONG PIC 9(2) COMP.
+       01 WS-SOLDE-DEC-LONG PIC 9(2) COMP.
+       01 WS-DATE-ANNEE    PIC X(4).
+       01 WS-DATE-MOIS     PIC X(2).
+       01 WS-DATE-JOUR     PIC X(2).
+       01 WS-MOIS-NUM      PIC 99.
+       01 WS-JOUR-NUM      PIC 99.
+
+      *>   Champs utilises pour lire/ecrire NOM et PRENOM dans
+      *>   clients.csv avec des guillemets CSV (RFC 4180) : un champ
+      *>   est entoure de guillemets des qu'il contient une virgule ou
+      *>   un guillemet, pour qu'un nom comme "DUPONT, FILS" ne decale
+      *>   pas les colonnes suivantes a l'ecriture comme a la lecture.
+       01 WS-ECR-NOM           PIC X(20).
+       01 WS-ECR-PRENOM        PIC X(20).
+       01 WS-ECR-DATE          PIC X(10).
+       01 WS-ECR-SOLDE         PIC X(12).
+       01 WS-ECR-NOM-CSV       PIC X(44).
+       01 WS-ECR-PRENOM-CSV    PIC X(44).
+       01 WS-CSV-CHAMP-ENTREE  PIC X(20).
+       01 WS-CSV-CHAMP-SORTIE  PIC X(44).
+       01 WS-CSV-POS-IN        PIC 9(2) COMP.
+       01 WS-CSV-POS-OUT       PIC 9(2) COMP.
+       01 WS-CSV-POS-LECTURE   PIC 9(2) COMP.
+       01 WS-CSV-LONGUEUR      PIC 9(2) COMP.
+       01 WS-CSV-NB-VIRGULES   PIC 9(2) VALUE 0.
+       01 WS-CSV-NB-GUILLEMETS PIC 9(2) VALUE 0.
+       01 WS-CSV-EN-QUOTES     PIC X(1).
+       01 WS-CSV-DEBORDEMENT   PIC X(1) VALUE 'N'.
+
+      *>   Libelle clair associe a WS-FS-CLIENT pour les messages
+      *>   d'erreur, au lieu de n'afficher que le code a deux chiffres.
+       01 WS-FS-LIBELLE    PIC X(45).
 
-       PROCEDURE DIVISION.
+      *>   Champs passes a EXCLOG (journal d'exceptions partage) :
+      *>   les CALL doivent viser des zones de la bonne taille, un
+      *>   litteral plus court que la zone LINKAGE de l'appele
+      *>   deborderait en memoire au-dela du litteral.
+       01 WS-EXC-PROGRAMME  PIC X(15) VALUE "MAIN".
+       01 WS-EXC-PARAGRAPHE PIC X(20).
+       01 WS-EXC-CODE       PIC X(10).
+
+       LINKAGE SECTION.
+       01 LK-MODE          PIC X(1).
+
+       PROCEDURE DIVISION USING LK-MODE.
        MAIN.
+           MOVE 0 TO RETURN-CODE
+           MOVE LK-MODE TO WS-MODE
+           IF WS-MODE NOT = 'E' AND WS-MODE NOT = 'L' AND
+              WS-MODE NOT = 'B'
+               MOVE 'B' TO WS-MODE
+           END-IF
+
            DISPLAY WS-SEPARATEUR
            DISPLAY "PROGRAMME FILE STATUS DEMO"
            DISPLAY WS-SEPARATEUR
 
-           PERFORM ECRIRE-DONNEES
-           PERFORM LIRE-FICHIER
+           IF WS-MODE = 'E' OR WS-MODE = 'B'
+               PERFORM ECRIRE-DONNEES
+           END-IF
+           IF WS-MODE = 'L' OR WS-MODE = 'B'
+               PERFORM LIRE-FICHIER
+               PERFORM RECHERCHE-CLIENT
+           END-IF
+           IF WS-MODE = 'B'
+               PERFORM RAPPORT-EQUILIBRAGE
+           END-IF
 
            DISPLAY WS-SEPARATEUR
            DISPLAY "Fin du programme"
            DISPLAY WS-SEPARATEUR
-           STOP RUN.
+           GOBACK.
 
        *>--------------------------------------------------------------
        ECRIRE-DONNEES.
@@ -42,29 +196,230 @@
            DISPLAY "ECRITURE DES DONNEES"
            DISPLAY WS-SEPARATEUR
 
-           OPEN OUTPUT CLIENT-FILE
+           ACCEPT WS-CKPT-DATE-EXEC FROM DATE YYYYMMDD
+           PERFORM LIRE-CHECKPOINT
+
+           IF WS-CKPT-TROUVE = 'Y' AND
+              WS-CKPT-DATE-SAUVEE = WS-CKPT-DATE-EXEC
+               DISPLAY "REPRISE APRES POINT DE CONTROLE - DERNIER ID "
+                       "ECRIT : " WS-CKPT-DERNIER-ID
+               OPEN I-O CLIENT-FILE
+           ELSE
+               MOVE 0 TO WS-CKPT-DERNIER-ID
+               OPEN OUTPUT CLIENT-FILE
+           END-IF
            IF WS-FS-CLIENT NOT = "00"
+               PERFORM DECODER-STATUT-CLIENT
                DISPLAY "Erreur ouverture ecriture : " WS-FS-CLIENT
-               STOP RUN
+                       " = " WS-FS-LIBELLE
+               MOVE "ECRIRE-DONNEES" TO WS-EXC-PARAGRAPHE
+               MOVE WS-FS-CLIENT      TO WS-EXC-CODE
+               CALL "EXCLOG" USING WS-EXC-PROGRAMME WS-EXC-PARAGRAPHE
+                    WS-EXC-CODE
+               MOVE 1 TO RETURN-CODE
+               GOBACK
            END-IF
 
-           MOVE "1,DUPONT,JEAN,1960-05-12|3000.00" TO WS-LIGNE-CLIENT
-           MOVE WS-LIGNE-CLIENT TO FS-LIGNE-CLIENT
-           WRITE FS-LIGNE-CLIENT
-           PERFORM CONTROLE-ECRITURE
+           IF WS-CKPT-DERNIER-ID < 1
+               MOVE 1                TO FS-ID-CLIENT
+               MOVE ","               TO FS-SEPARATEUR-1
+               MOVE "DUPONT, FILS"    TO WS-ECR-NOM
+               MOVE "JEAN"            TO WS-ECR-PRENOM
+               MOVE "1960-05-12"      TO WS-ECR-DATE
+               MOVE "3000.00"         TO WS-ECR-SOLDE
+               PERFORM CONSTRUIRE-LIGNE-CLIENT
+               IF WS-CSV-DEBORDEMENT = 'N'
+                   PERFORM ECRIRE-CLIENT
+               END-IF
+           END-IF
 
-           MOVE "2,DURAND,MARIE,1985-11-23|1500.00" TO WS-LIGNE-CLIENT
-           MOVE WS-LIGNE-CLIENT TO FS-LIGNE-CLIENT
-           WRITE FS-LIGNE-CLIENT
-           PERFORM CONTROLE-ECRITURE
+           IF WS-CKPT-DERNIER-ID < 2
+               MOVE 2                TO FS-ID-CLIENT
+               MOVE ","               TO FS-SEPARATEUR-1
+               MOVE "DURAND"          TO WS-ECR-NOM
+               MOVE "MARIE"           TO WS-ECR-PRENOM
+               MOVE "1985-11-23"      TO WS-ECR-DATE
+               MOVE "1500.00"         TO WS-ECR-SOLDE
+               PERFORM CONSTRUIRE-LIGNE-CLIENT
+               IF WS-CSV-DEBORDEMENT = 'N'
+                   PERFORM ECRIRE-CLIENT
+               END-IF
+           END-IF
 
-           CLOSE CLIENT-FILE.
+           CLOSE CLIENT-FILE
+           PERFORM SUPPRIMER-CHECKPOINT
+
+           DISPLAY WS-SEPARATEUR
+           DISPLAY "TOTAL DE CONTROLE ECRITURE"
+           DISPLAY "Nombre d'enregistrements ecrits : " WS-NB-ECRITURES
+           DISPLAY "Total des soldes ecrits         : " WS-TOTAL-SOLDE
+           DISPLAY WS-SEPARATEUR.
+
+       *>--------------------------------------------------------------
+       LIRE-CHECKPOINT.
+           MOVE 'N' TO WS-CKPT-TROUVE
+           MOVE 0   TO WS-CKPT-DATE-SAUVEE
+           MOVE 0   TO WS-CKPT-DERNIER-ID
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-CHECKPOINT = "00"
+               READ CHECKPOINT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE 'Y'               TO WS-CKPT-TROUVE
+                   MOVE CKPT-DATE         TO WS-CKPT-DATE-SAUVEE
+                   MOVE CKPT-DERNIER-ID   TO WS-CKPT-DERNIER-ID
+                   MOVE CKPT-NB-ECRITURES TO WS-NB-ECRITURES-AVANT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       *>--------------------------------------------------------------
+       CHECKPOINT-SI-NECESSAIRE.
+      *>   Point de controle toutes les WS-CKPT-INTERVALLE lignes
+      *>   ecrites : conserve la date du jour et le dernier ID ecrit,
+      *>   pour qu'une reprise apres incident reparte de la derniere
+      *>   tranche completee plutot que du premier enregistrement.
+           IF FUNCTION MOD (WS-NB-ECRITURES, WS-CKPT-INTERVALLE) = 0
+               MOVE FS-ID-CLIENT TO WS-CKPT-DERNIER-ID
+               PERFORM ECRIRE-CHECKPOINT
+           END-IF.
+
+       *>--------------------------------------------------------------
+       ECRIRE-CHECKPOINT.
+           MOVE WS-CKPT-DATE-EXEC  TO CKPT-DATE
+           MOVE WS-CKPT-DERNIER-ID TO CKPT-DERNIER-ID
+           COMPUTE CKPT-NB-ECRITURES =
+               WS-NB-ECRITURES-AVANT + WS-NB-ECRITURES
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+       *>--------------------------------------------------------------
+       SUPPRIMER-CHECKPOINT.
+      *>   Traitement termine avec succes jusqu'au dernier
+      *>   enregistrement : le point de controle ne sert plus, un
+      *>   prochain lancement doit repartir de zero.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       *>--------------------------------------------------------------
+       ECRIRE-CLIENT.
+      *>   L'indexation par FS-ID-CLIENT refuse nativement une cle en
+      *>   double (WRITE renvoie INVALID KEY) : on le transforme ici en
+      *>   un rejet propre plutot que de laisser deux "client 1"
+      *>   silencieusement coexister.
+           WRITE FS-LIGNE-CLIENT
+               INVALID KEY
+                   DISPLAY "Client " FS-ID-CLIENT
+                           " : identifiant deja utilise, rejete"
+               NOT INVALID KEY
+                   PERFORM CONTROLE-ECRITURE
+                   PERFORM CHECKPOINT-SI-NECESSAIRE
+           END-WRITE.
 
        *>--------------------------------------------------------------
        CONTROLE-ECRITURE.
            IF WS-FS-CLIENT NOT = "00"
+               PERFORM DECODER-STATUT-CLIENT
                DISPLAY "Erreur ecriture : " WS-FS-CLIENT
-               STOP RUN
+                       " = " WS-FS-LIBELLE
+               MOVE "CONTROLE-ECRITURE" TO WS-EXC-PARAGRAPHE
+               MOVE WS-FS-CLIENT          TO WS-EXC-CODE
+               CALL "EXCLOG" USING WS-EXC-PROGRAMME WS-EXC-PARAGRAPHE
+                    WS-EXC-CODE
+               MOVE 1 TO RETURN-CODE
+               CLOSE CLIENT-FILE
+               GOBACK
+           END-IF
+
+           ADD 1 TO WS-NB-ECRITURES
+
+           UNSTRING FS-DONNEES-CLIENT DELIMITED BY "|"
+               INTO WS-SOLDE-AVANT WS-SOLDE-TEXTE
+           END-UNSTRING
+
+           UNSTRING WS-SOLDE-TEXTE DELIMITED BY "."
+               INTO WS-SOLDE-ENTIER WS-SOLDE-DECIMAL
+           END-UNSTRING
+
+           COMPUTE WS-SOLDE-ECRIT =
+               WS-SOLDE-ENTIER + (WS-SOLDE-DECIMAL / 100)
+           ADD WS-SOLDE-ECRIT TO WS-TOTAL-SOLDE.
+
+       *>--------------------------------------------------------------
+       CONSTRUIRE-LIGNE-CLIENT.
+      *>   Assemble FS-DONNEES-CLIENT comme "NOM,PRENOM,DATE|SOLDE" a
+      *>   partir de WS-ECR-*, en passant NOM et PRENOM par
+      *>   QUOTER-CHAMP-CSV pour proteger une virgule ou un guillemet
+      *>   qu'ils contiendraient.
+           MOVE WS-ECR-NOM TO WS-CSV-CHAMP-ENTREE
+           PERFORM QUOTER-CHAMP-CSV
+           MOVE WS-CSV-CHAMP-SORTIE TO WS-ECR-NOM-CSV
+
+           MOVE WS-ECR-PRENOM TO WS-CSV-CHAMP-ENTREE
+           PERFORM QUOTER-CHAMP-CSV
+           MOVE WS-CSV-CHAMP-SORTIE TO WS-ECR-PRENOM-CSV
+
+           MOVE 'N' TO WS-CSV-DEBORDEMENT
+           MOVE SPACES TO FS-DONNEES-CLIENT
+           STRING FUNCTION TRIM (WS-ECR-NOM-CSV)    DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ECR-PRENOM-CSV) DELIMITED BY SIZE
+                  ","                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ECR-DATE)        DELIMITED BY SIZE
+                  "|"                                DELIMITED BY SIZE
+                  FUNCTION TRIM (WS-ECR-SOLDE)       DELIMITED BY SIZE
+                  INTO FS-DONNEES-CLIENT
+               ON OVERFLOW
+                   MOVE 'Y' TO WS-CSV-DEBORDEMENT
+                   DISPLAY "Erreur : ligne client " FS-ID-CLIENT
+                           " trop longue pour FS-DONNEES-CLIENT, "
+                           "rejetee"
+                   MOVE "CONSTRUIRE-LIGNE" TO WS-EXC-PARAGRAPHE
+                   MOVE "DEBORD74"                TO WS-EXC-CODE
+                   CALL "EXCLOG" USING WS-EXC-PROGRAMME
+                        WS-EXC-PARAGRAPHE WS-EXC-CODE
+           END-STRING.
+
+       *>--------------------------------------------------------------
+       QUOTER-CHAMP-CSV.
+      *>   Met WS-CSV-CHAMP-ENTREE dans WS-CSV-CHAMP-SORTIE, entoure de
+      *>   guillemets et avec les guillemets internes doubles (regle
+      *>   CSV standard, RFC 4180) des que le champ contient une
+      *>   virgule ou un guillemet -- sinon il est recopie tel quel.
+           MOVE 0 TO WS-CSV-NB-VIRGULES
+           MOVE 0 TO WS-CSV-NB-GUILLEMETS
+           INSPECT WS-CSV-CHAMP-ENTREE TALLYING WS-CSV-NB-VIRGULES
+               FOR ALL ","
+           INSPECT WS-CSV-CHAMP-ENTREE TALLYING WS-CSV-NB-GUILLEMETS
+               FOR ALL '"'
+           MOVE SPACES TO WS-CSV-CHAMP-SORTIE
+
+           IF WS-CSV-NB-VIRGULES = 0 AND WS-CSV-NB-GUILLEMETS = 0
+               MOVE WS-CSV-CHAMP-ENTREE TO WS-CSV-CHAMP-SORTIE
+           ELSE
+               COMPUTE WS-CSV-LONGUEUR =
+                   FUNCTION LENGTH (FUNCTION TRIM (WS-CSV-CHAMP-ENTREE))
+               MOVE 1 TO WS-CSV-POS-OUT
+               MOVE '"' TO WS-CSV-CHAMP-SORTIE (WS-CSV-POS-OUT:1)
+               ADD 1 TO WS-CSV-POS-OUT
+               PERFORM VARYING WS-CSV-POS-IN FROM 1 BY 1
+                        UNTIL WS-CSV-POS-IN > WS-CSV-LONGUEUR
+                   IF WS-CSV-CHAMP-ENTREE (WS-CSV-POS-IN:1) = '"'
+                       MOVE '"' TO
+                            WS-CSV-CHAMP-SORTIE (WS-CSV-POS-OUT:1)
+                       ADD 1 TO WS-CSV-POS-OUT
+                       MOVE '"' TO
+                            WS-CSV-CHAMP-SORTIE (WS-CSV-POS-OUT:1)
+                       ADD 1 TO WS-CSV-POS-OUT
+                   ELSE
+                       MOVE WS-CSV-CHAMP-ENTREE (WS-CSV-POS-IN:1) TO
+                            WS-CSV-CHAMP-SORTIE (WS-CSV-POS-OUT:1)
+                       ADD 1 TO WS-CSV-POS-OUT
+                   END-IF
+               END-PERFORM
+               MOVE '"' TO WS-CSV-CHAMP-SORTIE (WS-CSV-POS-OUT:1)
            END-IF.
 
        *>--------------------------------------------------------------
@@ -75,19 +430,391 @@
 
            OPEN INPUT CLIENT-FILE
            IF WS-FS-CLIENT NOT = "00"
+               PERFORM DECODER-STATUT-CLIENT
                DISPLAY "Erreur ouverture lecture : " WS-FS-CLIENT
-               STOP RUN
+                       " = " WS-FS-LIBELLE
+               MOVE "LIRE-FICHIER" TO WS-EXC-PARAGRAPHE
+               MOVE WS-FS-CLIENT    TO WS-EXC-CODE
+               CALL "EXCLOG" USING WS-EXC-PROGRAMME WS-EXC-PARAGRAPHE
+                    WS-EXC-CODE
+               MOVE 1 TO RETURN-CODE
+               GOBACK
            END-IF
 
-           READ CLIENT-FILE
+           MOVE LOW-VALUES TO FS-ID-CLIENT
+           START CLIENT-FILE KEY IS NOT LESS THAN FS-ID-CLIENT
+               INVALID KEY MOVE "10" TO WS-FS-CLIENT
+           END-START
+
+           MOVE 0 TO WS-NB-LUS
+           MOVE 0 TO WS-NB-REJETS
+           MOVE 0 TO WS-NB-RAPPORT
+           OPEN OUTPUT REJET-FILE
+           PERFORM ENTETE-RAPPORT
+
            PERFORM UNTIL WS-FS-CLIENT = "10"
-               IF WS-FS-CLIENT = "00"
-                   DISPLAY FS-LIGNE-CLIENT
-               ELSE
-                   DISPLAY "Erreur lecture : " WS-FS-CLIENT
-                   STOP RUN
-               END-IF
-               READ CLIENT-FILE
+               READ CLIENT-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-FS-CLIENT
+                   NOT AT END
+                       IF WS-FS-CLIENT = "00"
+                           ADD 1 TO WS-NB-LUS
+                           PERFORM VALIDER-LIGNE-CLIENT
+                           IF WS-LIGNE-VALIDE = 'Y'
+                               PERFORM AJOUTER-AU-RAPPORT
+                           ELSE
+                               PERFORM REJETER-LIGNE-CLIENT
+                           END-IF
+                       ELSE
+                           PERFORM DECODER-STATUT-CLIENT
+                           DISPLAY "Erreur lecture : " WS-FS-CLIENT
+                                   " = " WS-FS-LIBELLE
+                           MOVE "LIRE-FICHIER" TO WS-EXC-PARAGRAPHE
+                           MOVE WS-FS-CLIENT    TO WS-EXC-CODE
+                           CALL "EXCLOG" USING WS-EXC-PROGRAMME
+                                WS-EXC-PARAGRAPHE WS-EXC-CODE
+                           MOVE 1 TO RETURN-CODE
+                           CLOSE CLIENT-FILE
+                           CLOSE REJET-FILE
+                           GOBACK
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           PERFORM TRIER-RAPPORT
+           PERFORM VARYING WS-RIDX FROM 1 BY 1
+                    UNTIL WS-RIDX > WS-NB-RAPPORT
+               PERFORM AFFICHER-LIGNE-RAPPORT
            END-PERFORM
 
+           PERFORM PIED-RAPPORT
+
+           CLOSE CLIENT-FILE
+           CLOSE REJET-FILE.
+
+       *>--------------------------------------------------------------
+       ENTETE-RAPPORT.
+           DISPLAY WS-SEPARATEUR
+           DISPLAY "LISTING DES CLIENTS"
+           DISPLAY WS-SEPARATEUR
+           DISPLAY "ID    NOM                  PRENOM               "
+                   "NAISSANCE    SOLDE"
+           DISPLAY WS-SEPARATEUR.
+
+       *>--------------------------------------------------------------
+       DECOUPER-NOM-PRENOM-CSV.
+      *>   Extrait NOM puis PRENOM de FS-DONNEES-CLIENT en respectant
+      *>   les guillemets CSV, et place ce qu'il reste (DATE|SOLDE)
+      *>   dans WS-RAP-RESTE.
+           MOVE 1 TO WS-CSV-POS-LECTURE
+           PERFORM EXTRAIRE-CHAMP-CSV
+           MOVE WS-CSV-CHAMP-SORTIE TO CLI-NOM
+           PERFORM EXTRAIRE-CHAMP-CSV
+           MOVE WS-CSV-CHAMP-SORTIE TO CLI-PRENOM
+
+           MOVE SPACES TO WS-RAP-RESTE
+           IF WS-CSV-POS-LECTURE <= LENGTH OF FS-DONNEES-CLIENT
+               MOVE FS-DONNEES-CLIENT (WS-CSV-POS-LECTURE:)
+                    TO WS-RAP-RESTE
+           END-IF.
+
+       *>--------------------------------------------------------------
+       EXTRAIRE-CHAMP-CSV.
+      *>   Lit un champ a partir de WS-CSV-POS-LECTURE dans
+      *>   FS-DONNEES-CLIENT, le place (sans ses guillemets) dans
+      *>   WS-CSV-CHAMP-SORTIE, et avance WS-CSV-POS-LECTURE apres la
+      *>   virgule qui le termine -- un guillemet double a l'interieur
+      *>   d'un champ cite redevient un simple guillemet.
+           MOVE SPACES TO WS-CSV-CHAMP-SORTIE
+           MOVE 0 TO WS-CSV-POS-OUT
+
+           IF FS-DONNEES-CLIENT (WS-CSV-POS-LECTURE:1) = '"'
+               ADD 1 TO WS-CSV-POS-LECTURE
+               MOVE 'Y' TO WS-CSV-EN-QUOTES
+               PERFORM UNTIL WS-CSV-EN-QUOTES = 'N'
+                        OR WS-CSV-POS-LECTURE
+                           > LENGTH OF FS-DONNEES-CLIENT
+                   IF FS-DONNEES-CLIENT (WS-CSV-POS-LECTURE:1) = '"'
+                       IF WS-CSV-POS-LECTURE
+                             < LENGTH OF FS-DONNEES-CLIENT
+                          AND FS-DONNEES-CLIENT
+                                (WS-CSV-POS-LECTURE + 1:1) = '"'
+                           ADD 1 TO WS-CSV-POS-OUT
+                           MOVE '"' TO
+                                WS-CSV-CHAMP-SORTIE (WS-CSV-POS-OUT:1)
+                           ADD 2 TO WS-CSV-POS-LECTURE
+                       ELSE
+                           MOVE 'N' TO WS-CSV-EN-QUOTES
+                           ADD 1 TO WS-CSV-POS-LECTURE
+                       END-IF
+                   ELSE
+                       ADD 1 TO WS-CSV-POS-OUT
+                       MOVE FS-DONNEES-CLIENT (WS-CSV-POS-LECTURE:1)
+                            TO WS-CSV-CHAMP-SORTIE (WS-CSV-POS-OUT:1)
+                       ADD 1 TO WS-CSV-POS-LECTURE
+                   END-IF
+               END-PERFORM
+               IF WS-CSV-POS-LECTURE <= LENGTH OF FS-DONNEES-CLIENT
+                  AND FS-DONNEES-CLIENT (WS-CSV-POS-LECTURE:1) = ","
+                   ADD 1 TO WS-CSV-POS-LECTURE
+               END-IF
+           ELSE
+               PERFORM UNTIL WS-CSV-POS-LECTURE
+                                > LENGTH OF FS-DONNEES-CLIENT
+                        OR FS-DONNEES-CLIENT
+                                (WS-CSV-POS-LECTURE:1) = ","
+                   ADD 1 TO WS-CSV-POS-OUT
+                   MOVE FS-DONNEES-CLIENT (WS-CSV-POS-LECTURE:1)
+                        TO WS-CSV-CHAMP-SORTIE (WS-CSV-POS-OUT:1)
+                   ADD 1 TO WS-CSV-POS-LECTURE
+               END-PERFORM
+               IF WS-CSV-POS-LECTURE <= LENGTH OF FS-DONNEES-CLIENT
+                   ADD 1 TO WS-CSV-POS-LECTURE
+               END-IF
+           END-IF.
+
+       *>--------------------------------------------------------------
+       VALIDER-LIGNE-CLIENT.
+      *>   FS-DONNEES-CLIENT est "NOM,PRENOM,DATE|SOLDE", NOM et PRENOM
+      *>   pouvant etre entoures de guillemets CSV s'ils contiennent
+      *>   eux-memes une virgule -- DECOUPER-NOM-PRENOM-CSV gere ce cas
+      *>   a la place d'un simple UNSTRING sur la virgule. On verifie
+      *>   ensuite que SOLDE est numerique et que DATE-NAISSANCE est une
+      *>   date plausible avant de l'inclure dans le rapport.
+           MOVE 'Y' TO WS-LIGNE-VALIDE
+           PERFORM DECOUPER-NOM-PRENOM-CSV
+           UNSTRING WS-RAP-RESTE DELIMITED BY "|"
+               INTO CLI-DATE-NAISSANCE WS-RAP-SOLDE
+           END-UNSTRING
+
+           UNSTRING WS-RAP-SOLDE DELIMITED BY "."
+               INTO WS-SOLDE-VAL-ENT WS-SOLDE-VAL-DEC
+           END-UNSTRING
+
+      *>   UNSTRING bourre WS-SOLDE-VAL-ENT/DEC d'espaces a droite
+      *>   quand la partie extraite est plus courte que le champ --
+      *>   comme dans SAISIE-NUM, on ne teste IS NUMERIC que sur la
+      *>   longueur significative (FUNCTION TRIM), pas sur le champ
+      *>   entier bourre d'espaces.
+           COMPUTE WS-SOLDE-ENT-LONG =
+               FUNCTION LENGTH (FUNCTION TRIM (WS-SOLDE-VAL-ENT))
+           COMPUTE WS-SOLDE-DEC-LONG =
+               FUNCTION LENGTH (FUNCTION TRIM (WS-SOLDE-VAL-DEC))
+           IF WS-SOLDE-ENT-LONG = 0 OR WS-SOLDE-DEC-LONG = 0 OR
+              WS-SOLDE-VAL-ENT (1:WS-SOLDE-ENT-LONG) NOT NUMERIC OR
+              WS-SOLDE-VAL-DEC (1:WS-SOLDE-DEC-LONG) NOT NUMERIC
+               MOVE 'N' TO WS-LIGNE-VALIDE
+           END-IF
+
+           UNSTRING CLI-DATE-NAISSANCE DELIMITED BY "-"
+               INTO WS-DATE-ANNEE WS-DATE-MOIS WS-DATE-JOUR
+           END-UNSTRING
+           IF WS-DATE-ANNEE NOT NUMERIC OR
+              WS-DATE-MOIS NOT NUMERIC OR
+              WS-DATE-JOUR NOT NUMERIC
+               MOVE 'N' TO WS-LIGNE-VALIDE
+           ELSE
+               MOVE WS-DATE-MOIS TO WS-MOIS-NUM
+               MOVE WS-DATE-JOUR TO WS-JOUR-NUM
+               IF WS-MOIS-NUM < 1 OR WS-MOIS-NUM > 12 OR
+                  WS-JOUR-NUM < 1 OR WS-JOUR-NUM > 31
+                   MOVE 'N' TO WS-LIGNE-VALIDE
+               END-IF
+           END-IF
+
+           IF WS-LIGNE-VALIDE = 'Y'
+               MOVE FS-ID-CLIENT TO CLI-ID
+               MOVE WS-SOLDE-VAL-ENT (1:WS-SOLDE-ENT-LONG)
+                    TO WS-SOLDE-ENTIER
+               MOVE WS-SOLDE-VAL-DEC (1:WS-SOLDE-DEC-LONG)
+                    TO WS-SOLDE-DECIMAL
+               COMPUTE CLI-SOLDE =
+                   WS-SOLDE-ENTIER + (WS-SOLDE-DECIMAL / 100)
+               MOVE 'A' TO CLI-STATUT
+           END-IF.
+
+       *>--------------------------------------------------------------
+       REJETER-LIGNE-CLIENT.
+           ADD 1 TO WS-NB-REJETS
+           MOVE SPACES TO REJET-LIGNE
+           STRING FS-ID-CLIENT      DELIMITED BY SIZE
+                  " "               DELIMITED BY SIZE
+                  FS-DONNEES-CLIENT DELIMITED BY SIZE
+                  INTO REJET-LIGNE
+           END-STRING
+           WRITE REJET-LIGNE
+           DISPLAY "Client " FS-ID-CLIENT
+                   " rejete (donnees invalides) -- voir clients_rejets"
+           .
+
+       *>--------------------------------------------------------------
+       AJOUTER-AU-RAPPORT.
+      *>   Memorise la ligne validee dans la table au lieu de
+      *>   l'afficher tout de suite -- le tri se fait apres la lecture
+      *>   complete du fichier, une fois toutes les lignes en main.
+           IF WS-NB-RAPPORT < 200
+               ADD 1 TO WS-NB-RAPPORT
+               MOVE CLI-ID            TO RPT-ID (WS-NB-RAPPORT)
+               MOVE CLI-NOM           TO RPT-NOM (WS-NB-RAPPORT)
+               MOVE CLI-PRENOM        TO RPT-PRENOM (WS-NB-RAPPORT)
+               MOVE CLI-DATE-NAISSANCE
+                                      TO RPT-DATE (WS-NB-RAPPORT)
+               MOVE WS-RAP-SOLDE      TO RPT-SOLDE-TXT (WS-NB-RAPPORT)
+           ELSE
+               DISPLAY "Rapport complet (200 lignes) -- client "
+                       CLI-ID " omis du listing trie"
+           END-IF.
+
+       *>--------------------------------------------------------------
+       TRIER-RAPPORT.
+      *>   Tri par selection, croissant sur NOM puis PRENOM -- fait a
+      *>   la main plutot qu'avec le verbe SORT sur table : le tri a
+      *>   deux cles n'appliquait pas correctement la cle secondaire
+      *>   sur ce compilateur.
+           PERFORM VARYING WS-RIDX FROM 1 BY 1
+                    UNTIL WS-RIDX >= WS-NB-RAPPORT
+               PERFORM VARYING WS-RIDX2 FROM WS-RIDX BY 1
+                        UNTIL WS-RIDX2 > WS-NB-RAPPORT
+                   IF RPT-NOM (WS-RIDX2) < RPT-NOM (WS-RIDX)
+                      OR (RPT-NOM (WS-RIDX2) = RPT-NOM (WS-RIDX) AND
+                          RPT-PRENOM (WS-RIDX2) < RPT-PRENOM (WS-RIDX))
+                       MOVE WS-RAPPORT-LIGNE (WS-RIDX)
+                            TO WS-RAPPORT-TEMP
+                       MOVE WS-RAPPORT-LIGNE (WS-RIDX2)
+                            TO WS-RAPPORT-LIGNE (WS-RIDX)
+                       MOVE WS-RAPPORT-TEMP
+                            TO WS-RAPPORT-LIGNE (WS-RIDX2)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       *>--------------------------------------------------------------
+       AFFICHER-LIGNE-RAPPORT.
+           MOVE SPACES TO WS-RAP-LIGNE
+           STRING RPT-ID (WS-RIDX)      DELIMITED BY SIZE
+                  "  "                  DELIMITED BY SIZE
+                  RPT-NOM (WS-RIDX)     DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  RPT-PRENOM (WS-RIDX)  DELIMITED BY SIZE
+                  " "                   DELIMITED BY SIZE
+                  RPT-DATE (WS-RIDX)    DELIMITED BY SIZE
+                  "   "                 DELIMITED BY SIZE
+                  RPT-SOLDE-TXT (WS-RIDX) DELIMITED BY SIZE
+                  INTO WS-RAP-LIGNE
+           END-STRING
+           DISPLAY WS-RAP-LIGNE.
+
+       *>--------------------------------------------------------------
+       PIED-RAPPORT.
+           DISPLAY WS-SEPARATEUR
+           DISPLAY "Nombre de clients lus      : " WS-NB-LUS
+           DISPLAY "Nombre de clients rejetes  : " WS-NB-REJETS
+           DISPLAY WS-SEPARATEUR.
+
+       *>--------------------------------------------------------------
+       RAPPORT-EQUILIBRAGE.
+      *>   Total de controle de fin de traitement : le nombre
+      *>   d'enregistrements relus doit correspondre au nombre ecrits,
+      *>   pour detecter un clients.csv tronque ou partiellement
+      *>   ecrit sans attendre qu'on remarque que le listing est trop
+      *>   court.
+           COMPUTE WS-NB-ECRITURES-TOTAL =
+               WS-NB-ECRITURES-AVANT + WS-NB-ECRITURES
+
+           DISPLAY WS-SEPARATEUR
+           DISPLAY "RAPPORT D'EQUILIBRAGE ECRITURE / LECTURE"
+           DISPLAY "Enregistrements ecrits (ce lancement) : "
+                   WS-NB-ECRITURES
+           DISPLAY "Enregistrements ecrits (total fichier) : "
+                   WS-NB-ECRITURES-TOTAL
+           DISPLAY "Enregistrements relus  : " WS-NB-LUS
+           IF WS-NB-LUS = WS-NB-ECRITURES-TOTAL
+               DISPLAY "EQUILIBRE - OK"
+           ELSE
+               DISPLAY "DESEQUILIBRE - FICHIER CLIENT POSSIBLEMENT "
+                       "TRONQUE"
+               MOVE "RAPPORT-EQUILIBRAGE" TO WS-EXC-PARAGRAPHE
+               MOVE "DESEQUIL"             TO WS-EXC-CODE
+               CALL "EXCLOG" USING WS-EXC-PROGRAMME WS-EXC-PARAGRAPHE
+                    WS-EXC-CODE
+           END-IF
+           DISPLAY WS-SEPARATEUR.
+
+       *>--------------------------------------------------------------
+       RECHERCHE-CLIENT.
+      *>   Acces direct par cle : on retrouve un client precis sans
+      *>   relire tout le fichier (ex. client 2, DURAND).
+           DISPLAY WS-SEPARATEUR
+           DISPLAY "RECHERCHE DIRECTE DU CLIENT " WS-ID-RECHERCHE
+           DISPLAY WS-SEPARATEUR
+
+           OPEN INPUT CLIENT-FILE
+           IF WS-FS-CLIENT NOT = "00"
+               PERFORM DECODER-STATUT-CLIENT
+               DISPLAY "Erreur ouverture recherche : " WS-FS-CLIENT
+                       " = " WS-FS-LIBELLE
+               MOVE "RECHERCHE-CLIENT" TO WS-EXC-PARAGRAPHE
+               MOVE WS-FS-CLIENT        TO WS-EXC-CODE
+               CALL "EXCLOG" USING WS-EXC-PROGRAMME WS-EXC-PARAGRAPHE
+                    WS-EXC-CODE
+               MOVE 1 TO RETURN-CODE
+               GOBACK
+           END-IF
+
+           MOVE WS-ID-RECHERCHE TO FS-ID-CLIENT
+           READ CLIENT-FILE
+               INVALID KEY
+                   DISPLAY "Client " WS-ID-RECHERCHE " introuvable"
+               NOT INVALID KEY
+                   DISPLAY FS-LIGNE-CLIENT
+           END-READ
+
            CLOSE CLIENT-FILE.
+
+       *>--------------------------------------------------------------
+       DECODER-STATUT-CLIENT.
+      *>   Traduit WS-FS-CLIENT en libelle clair pour l'operateur, au
+      *>   lieu de lui laisser aller chercher ce que "23" veut dire.
+           EVALUATE WS-FS-CLIENT
+               WHEN "10"
+                   MOVE "fin de fichier" TO WS-FS-LIBELLE
+               WHEN "21"
+                   MOVE "erreur de sequence sur la cle"
+                       TO WS-FS-LIBELLE
+               WHEN "22"
+                   MOVE "cle en double" TO WS-FS-LIBELLE
+               WHEN "23"
+                   MOVE "enregistrement introuvable" TO WS-FS-LIBELLE
+               WHEN "24"
+                   MOVE "limite du fichier depassee" TO WS-FS-LIBELLE
+               WHEN "30"
+                   MOVE "erreur d'entree-sortie permanente"
+                       TO WS-FS-LIBELLE
+               WHEN "34"
+                   MOVE "espace disque insuffisant" TO WS-FS-LIBELLE
+               WHEN "35"
+                   MOVE "fichier introuvable" TO WS-FS-LIBELLE
+               WHEN "37"
+                   MOVE "mode d'ouverture non supporte" TO WS-FS-LIBELLE
+               WHEN "41"
+                   MOVE "fichier deja ouvert" TO WS-FS-LIBELLE
+               WHEN "42"
+                   MOVE "fichier non ouvert" TO WS-FS-LIBELLE
+               WHEN "43"
+                   MOVE "aucune lecture avant REWRITE/DELETE"
+                       TO WS-FS-LIBELLE
+               WHEN "46"
+                   MOVE "lecture apres la fin du fichier"
+                       TO WS-FS-LIBELLE
+               WHEN "47"
+                   MOVE "lecture sur fichier non ouvert en entree"
+                       TO WS-FS-LIBELLE
+               WHEN "48"
+                   MOVE "ecriture sur fichier non ouvert en sortie"
+                       TO WS-FS-LIBELLE
+               WHEN "49"
+                   MOVE "REWRITE/DELETE hors mode entree-sortie"
+                       TO WS-FS-LIBELLE
+               WHEN OTHER
+                   MOVE "code statut non repertorie" TO WS-FS-LIBELLE
+           END-EVALUATE.
