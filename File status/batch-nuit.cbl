@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-NUIT.
+
+      *>--------------------------------------------------------------
+      *> Nom du programme : BATCH-NUIT
+      *> Description    : Pilote le traitement de nuit de MAIN en deux
+      *>                  etapes (chargement puis listing), avec un
+      *>                  point de reprise pour ne pas rejouer le
+      *>                  chargement si seule la lecture a echoue.
+      *>--------------------------------------------------------------
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE
+              ASSIGN TO "batch_nuit.ckpt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-CKPT.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE.
+       01 CKPT-REC PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-CKPT    PIC XX.
+       01 WS-ETAPE      PIC X(1) VALUE SPACES.
+       01 WS-SEPARATEUR PIC X(30)
+           VALUE "------------------------------".
+
+       PROCEDURE DIVISION.
+       MAIN-SECTION.
+           DISPLAY WS-SEPARATEUR
+           DISPLAY "BATCH DE NUIT - DEMARRAGE"
+           DISPLAY WS-SEPARATEUR
+
+           PERFORM LIRE-CHECKPOINT
+
+           IF WS-ETAPE = SPACES
+               DISPLAY "Etape ECRITURE : demarrage"
+               CALL "MAIN" USING "E"
+               IF RETURN-CODE = 0
+                   PERFORM ECRIRE-CHECKPOINT-ECRITURE
+               ELSE
+                   DISPLAY "Etape ECRITURE : echec, point de reprise "
+                           "non pose - a rejouer"
+               END-IF
+           ELSE
+               DISPLAY "Etape ECRITURE : deja faite, reprise directe"
+           END-IF
+
+           DISPLAY "Etape LECTURE : demarrage"
+           CALL "MAIN" USING "L"
+           IF RETURN-CODE = 0
+               PERFORM ECRIRE-CHECKPOINT-TERMINE
+           ELSE
+               DISPLAY "Etape LECTURE : echec, point de reprise "
+                       "conserve - a rejouer"
+           END-IF
+
+           DISPLAY WS-SEPARATEUR
+           DISPLAY "BATCH DE NUIT - TERMINE"
+           DISPLAY WS-SEPARATEUR
+           STOP RUN.
+
+      *>--------------------------------------------------------------
+       LIRE-CHECKPOINT.
+           MOVE SPACES TO WS-ETAPE
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-FS-CKPT = "00"
+               READ CHECKPOINT-FILE
+                 AT END
+                   CONTINUE
+                 NOT AT END
+                   MOVE CKPT-REC TO WS-ETAPE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *>--------------------------------------------------------------
+       ECRIRE-CHECKPOINT-ECRITURE.
+           MOVE "E" TO CKPT-REC
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CKPT-REC
+           CLOSE CHECKPOINT-FILE.
+
+      *>--------------------------------------------------------------
+       ECRIRE-CHECKPOINT-TERMINE.
+      *>   Le batch complet est termine : on efface le point de reprise
+      *>   pour que la prochaine nuit reparte du chargement.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
