@@ -11,23 +11,30 @@
 
 
       *----------------------------------------------------------------
-          DATA DIVISION. 
-          WORKING-STORAGE SECTION. 
+          DATA DIVISION.
+          WORKING-STORAGE SECTION.
       *Varaible WS-NOMBRE valeur 0 avec 99 caratere de reservé en memoire
           01 WS-NOMBRE PIC 99 VALUE 0.
+
+      *    Appel a SAISIE-NUM (saisie numerique validee, reutilisable) :
+      *    LK-VALEUR revient en PIC 9(9), ramene ensuite dans WS-NOMBRE.
+          01 WS-LIBELLE-SAISIE PIC X(60) VALUE "Entrez un nombre :".
+          01 WS-BORNE-MIN      PIC 9(9) VALUE 0.
+          01 WS-BORNE-MAX      PIC 9(9) VALUE 99.
+          01 WS-VALEUR-SAISIE  PIC 9(9) VALUE 0.
       *----------------------------------------------------------------
 
 
           PROCEDURE DIVISION.
       *Le programme est simple l'utilisateur entre un nombre
-      *Qui est récuperé par accept qui le stock dans WS-NOMBRE
-      *Pour ensuite l'afficher 
-            DISPLAY "Entrez un nombre :"   
-            ACCEPT WS-NOMBRE
+      *Qui est recupere via SAISIE-NUM (reprompt si non numerique ou
+      *hors bornes) pour ensuite l'afficher
+            CALL "SAISIE-NUM" USING WS-LIBELLE-SAISIE WS-BORNE-MIN
+                 WS-BORNE-MAX WS-VALEUR-SAISIE
+            MOVE WS-VALEUR-SAISIE TO WS-NOMBRE
             DISPLAY "Vous avez saisie : " WS-NOMBRE
-            STOP RUN.
-      *STOP RUN marque la fin du programme 
-  
+            GOBACK.
+
 
 
 
