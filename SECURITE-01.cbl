@@ -13,44 +13,461 @@
 
 
       *----------------------------------------------------------------
-          DATA DIVISION. 
-          WORKING-STORAGE SECTION. 
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT PINS-FILE
+              ASSIGN TO "pins.dat"
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS DYNAMIC
+              RECORD KEY IS PIN-COMPTE
+              FILE STATUS IS WS-FS-PINS.
+
+              SELECT LOCKOUT-FILE
+              ASSIGN TO "securite01_lockout.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-LOCK.
+
+              SELECT CONFIG-FILE
+              ASSIGN TO "securite01_config.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-CONFIG.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD PINS-FILE
+              RECORD CONTAINS 9 CHARACTERS.
+          01 PIN-REC.
+              05 PIN-COMPTE PIC 9(5).
+              05 PIN-CODE   PIC 9(4).
+
+          FD LOCKOUT-FILE.
+          01 LOCK-REC.
+              05 LOCK-COMPTE       PIC 9(5).
+              05 LOCK-TENTATIVES   PIC 9(4).
+              05 LOCK-ACCES-OK     PIC X.
+              05 LOCK-DATE-VERROU  PIC 9(8).
+              05 LOCK-HEURE-VERROU PIC 9(8).
+              05 LOCK-STATUT       PIC X.
+
+          FD CONFIG-FILE.
+          01 CONFIG-DUREE-HEURES PIC 9(3).
+
+          WORKING-STORAGE SECTION.
       *Ici on initialise plusieurs variables
       *PIC 9(4) 9 signifie uniquement numerique lettre etc... ⛔️
       *PIC x value 'N' x = alphanumerique
+      *>   Constantes couleur partagees (copybooks/ANSICOLEUR.cpy)
+          COPY ANSICOLEUR.
+          01 WS-FS-PINS          PIC XX.
+          01 WS-FS-LOCK          PIC XX.
+          01 WS-FS-CONFIG        PIC XX.
+          01 WS-COMPTE           PIC 9(5).
+          01 WS-COMPTE-VALIDE    PIC X VALUE 'N'.
           01 WS-CODE-SAISIE      PIC 9(4) VALUE 0.
-          01 WS-CODE-SECRET      PIC 9(4) VALUE 1234.
+          01 WS-CODE-SECRET      PIC 9(4) VALUE 0.
           01 WS-TENTATIVES       PIC 9(4) VALUE 0.
           01 WS-ACCES-OK         PIC X    VALUE 'N'.
           01 WS-RESTE-TENTATIVES PIC 9 VALUE 0.
+          01 WS-DEBLOCAGE-OFFERT PIC X    VALUE 'N'.
+
+      *    Champs passes a SAISIE-NUM (saisie numerique validee,
+      *    reutilisable -- voir SAISIE-NUM.cbl).
+          01 WS-LIBELLE-SAISIE    PIC X(60).
+          01 WS-BORNE-MIN-SAISIE  PIC 9(9).
+          01 WS-BORNE-MAX-SAISIE  PIC 9(9).
+          01 WS-VALEUR-SAISIE     PIC 9(9) VALUE 0.
+
+      *    Code superviseur permettant de debloquer une carte sur le
+      *    champ, sans avoir a relancer le traitement nocturne.
+          01 WS-CODE-SUPERVISEUR PIC 9(4) VALUE 9999.
+          01 WS-CODE-SUPERVISEUR-SAISI PIC 9(4) VALUE 0.
+
+      *    Code par defaut attribue a un compte inconnu de pins.dat
+      *    (meme principe que RECHERCHER-CODE dans EX-GPT.cbl), pour
+      *    que le programme puisse authentifier un compte des sa
+      *    premiere execution, sans devoir pre-semer pins.dat a la main.
+          01 WS-CODE-PIN-DEFAUT  PIC 9(4) VALUE 2026.
+
+      *    Champs passes a EXCLOG (journal d'exceptions partage) : une
+      *    zone de la bonne taille, pas un litteral, pour que le CALL
+      *    ne lise pas au-dela de ce qui a ete passe.
+          01 WS-EXC-PROGRAMME    PIC X(15) VALUE "SECURITE-01".
+          01 WS-EXC-PARAGRAPHE   PIC X(20).
+          01 WS-EXC-CODE         PIC X(10).
+
+      *    Verrous de tous les comptes, charges et reecrits en totalite
+      *    a chaque execution (meme principe que TEST-CLIENT).
+          01 WS-NB-VERROUS       PIC 9(3) VALUE 0.
+          01 WS-TABLE-VERROUS.
+              05 WS-V-ENTRY OCCURS 100 TIMES INDEXED BY WS-VIDX.
+                  10 WS-V-COMPTE       PIC 9(5).
+                  10 WS-V-TENTATIVES   PIC 9(4).
+                  10 WS-V-ACCES-OK     PIC X.
+                  10 WS-V-DATE-VERROU  PIC 9(8).
+                  10 WS-V-HEURE-VERROU PIC 9(8).
+                  10 WS-V-STATUT       PIC X.
+          01 WS-V-POSITION       PIC 9(3) VALUE 0.
+          01 WS-V-TROUVE         PIC X VALUE 'N'.
+
+      *    Statut persiste de la carte : 'A' ACTIF, 'B' BLOQUE,
+      *    'E' EXPIRE (deverrouillage automatique en cours). Contrairement
+      *    a WS-TENTATIVES, ce statut est verifie des le debut du
+      *    traitement, avant meme la saisie du code secret.
+          01 WS-STATUT-COMPTE    PIC X VALUE 'A'.
+
+      *    Deverrouillage automatique : duree (en heures) configurable
+      *    via securite01_config.txt (24h si le fichier est absent).
+          01 WS-DUREE-VERROU-HEURES PIC 9(3) VALUE 24.
+          01 WS-DATE-VERROU      PIC 9(8) VALUE 0.
+          01 WS-HEURE-VERROU     PIC 9(8) VALUE 0.
+          01 WS-DATE-ACTUELLE    PIC 9(8) VALUE 0.
+          01 WS-HEURE-ACTUELLE   PIC 9(8) VALUE 0.
+          01 WS-JOUR-VERROU      PIC 9(7) VALUE 0.
+          01 WS-JOUR-ACTUEL      PIC 9(7) VALUE 0.
+          01 WS-SEC-VERROU       PIC 9(5) VALUE 0.
+          01 WS-SEC-ACTUEL       PIC 9(5) VALUE 0.
+          01 WS-SEC-ECOULEES     PIC S9(9) VALUE 0.
+          01 WS-HEURES-ECOULEES  PIC 9(7) VALUE 0.
+          01 WS-HH               PIC 99 VALUE 0.
+          01 WS-MM               PIC 99 VALUE 0.
+          01 WS-SS               PIC 99 VALUE 0.
       *----------------------------------------------------------------
 
 
 
       *----------------------------------------------------------------
           PROCEDURE DIVISION.
-      
+          MAIN-SECTION.
+              PERFORM LIRE-CONFIGURATION
+              PERFORM DEMANDER-COMPTE
+              PERFORM LIRE-PIN-COMPTE
+              IF WS-COMPTE-VALIDE = 'Y'
+                 PERFORM CHARGER-VERROUS
+                 PERFORM RECHERCHER-VERROU
+                 IF WS-STATUT-COMPTE NOT = 'B'
+                    PERFORM SAISIE-CODE
+                 END-IF
+                 PERFORM VERIFICATION-FIN
+                 PERFORM SAUVEGARDER-VERROUS
+              END-IF
+              GOBACK.
+
+          LIRE-CONFIGURATION.
+      *    Duree de verrouillage configurable : si securite01_config.txt
+      *    est absent ou illisible, la valeur par defaut est conservee.
+              OPEN INPUT CONFIG-FILE
+              IF WS-FS-CONFIG = "00"
+                 READ CONFIG-FILE
+                   AT END
+                     CONTINUE
+                   NOT AT END
+                     MOVE CONFIG-DUREE-HEURES TO WS-DUREE-VERROU-HEURES
+                 END-READ
+                 CLOSE CONFIG-FILE
+              END-IF
+            .
+
+          DEMANDER-COMPTE.
+      *    Saisie numerique validee et reutilisable (SAISIE-NUM) : plus
+      *    d'ACCEPT non verifie, un numero de compte non numerique
+      *    redemande la saisie au lieu de corrompre silencieusement le
+      *    champ.
+              MOVE "Veuillez entrer votre numero de compte :"
+                   TO WS-LIBELLE-SAISIE
+              MOVE 0     TO WS-BORNE-MIN-SAISIE
+              MOVE 99999 TO WS-BORNE-MAX-SAISIE
+              CALL "SAISIE-NUM" USING WS-LIBELLE-SAISIE
+                   WS-BORNE-MIN-SAISIE WS-BORNE-MAX-SAISIE
+                   WS-VALEUR-SAISIE
+              MOVE WS-VALEUR-SAISIE TO WS-COMPTE
+            .
+
+          LIRE-PIN-COMPTE.
+      *    Le code secret est desormais propre a chaque compte, lu
+      *    dans le fichier des comptes plutot que code en dur. Un
+      *    compte absent de pins.dat se voit attribuer le code par
+      *    defaut et son entree y est creee (meme principe que
+      *    RECHERCHER-CODE dans EX-GPT.cbl), au lieu de rester
+      *    indefiniment inaccessible tant que personne n'a pre-seme
+      *    pins.dat a la main.
+              MOVE 'N' TO WS-COMPTE-VALIDE
+              OPEN I-O PINS-FILE
+              IF WS-FS-PINS = "35"
+                 OPEN OUTPUT PINS-FILE
+                 CLOSE PINS-FILE
+                 OPEN I-O PINS-FILE
+              END-IF
+              IF WS-FS-PINS = "00"
+                 MOVE WS-COMPTE TO PIN-COMPTE
+                 READ PINS-FILE
+                   INVALID KEY
+                     MOVE WS-CODE-PIN-DEFAUT TO PIN-CODE
+                     WRITE PIN-REC
+                     MOVE WS-CODE-PIN-DEFAUT TO WS-CODE-SECRET
+                     MOVE 'Y'                TO WS-COMPTE-VALIDE
+                     DISPLAY "Compte inconnu - code par defaut "
+                             "attribue"
+                   NOT INVALID KEY
+                     MOVE PIN-CODE TO WS-CODE-SECRET
+                     MOVE 'Y'      TO WS-COMPTE-VALIDE
+                 END-READ
+                 CLOSE PINS-FILE
+              ELSE
+                 DISPLAY "Fichier des comptes indisponible : "
+                         WS-FS-PINS
+                 MOVE "LIRE-PIN-COMPTE" TO WS-EXC-PARAGRAPHE
+                 MOVE WS-FS-PINS         TO WS-EXC-CODE
+                 CALL "EXCLOG" USING WS-EXC-PROGRAMME
+                      WS-EXC-PARAGRAPHE WS-EXC-CODE
+              END-IF
+            .
+
+          CHARGER-VERROUS.
+              MOVE 0 TO WS-NB-VERROUS
+              OPEN INPUT LOCKOUT-FILE
+              IF WS-FS-LOCK = "00"
+                 READ LOCKOUT-FILE
+                   AT END
+                     CONTINUE
+                 END-READ
+                 PERFORM UNTIL WS-FS-LOCK NOT = "00"
+                    IF WS-NB-VERROUS < 100
+                       ADD 1 TO WS-NB-VERROUS
+                       MOVE LOCK-COMPTE       TO
+                            WS-V-COMPTE (WS-NB-VERROUS)
+                       MOVE LOCK-TENTATIVES   TO
+                            WS-V-TENTATIVES (WS-NB-VERROUS)
+                       MOVE LOCK-ACCES-OK     TO
+                            WS-V-ACCES-OK (WS-NB-VERROUS)
+                       MOVE LOCK-DATE-VERROU  TO
+                            WS-V-DATE-VERROU (WS-NB-VERROUS)
+                       MOVE LOCK-HEURE-VERROU TO
+                            WS-V-HEURE-VERROU (WS-NB-VERROUS)
+                       MOVE LOCK-STATUT       TO
+                            WS-V-STATUT (WS-NB-VERROUS)
+                       IF WS-V-STATUT (WS-NB-VERROUS) NOT = 'A' AND
+                          WS-V-STATUT (WS-NB-VERROUS) NOT = 'B'
+      *>                Fichier de verrous ecrit avant l'ajout du
+      *>                statut : on le reconstitue depuis les
+      *>                tentatives.
+                          IF WS-V-TENTATIVES (WS-NB-VERROUS) >= 3
+                             MOVE 'B' TO WS-V-STATUT (WS-NB-VERROUS)
+                          ELSE
+                             MOVE 'A' TO WS-V-STATUT (WS-NB-VERROUS)
+                          END-IF
+                       END-IF
+                    ELSE
+                       DISPLAY "Table des verrous pleine (100 comptes)"
+                               " -- compte " LOCK-COMPTE " ignore"
+                    END-IF
+                    READ LOCKOUT-FILE
+                      AT END
+                        CONTINUE
+                    END-READ
+                 END-PERFORM
+                 CLOSE LOCKOUT-FILE
+              END-IF
+            .
+
+          RECHERCHER-VERROU.
+      *    Retrouve (ou cree) la ligne de verrouillage du compte
+      *    saisi, et recharge WS-TENTATIVES pour ce compte precis.
+              MOVE 'N' TO WS-V-TROUVE
+              MOVE 0   TO WS-V-POSITION
+              PERFORM VARYING WS-VIDX FROM 1 BY 1
+                       UNTIL WS-VIDX > WS-NB-VERROUS
+                 IF WS-V-COMPTE (WS-VIDX) = WS-COMPTE
+                    MOVE 'Y'     TO WS-V-TROUVE
+                    MOVE WS-VIDX TO WS-V-POSITION
+                 END-IF
+              END-PERFORM
+
+              IF WS-V-TROUVE = 'Y'
+                 MOVE WS-V-TENTATIVES (WS-V-POSITION) TO WS-TENTATIVES
+                 MOVE WS-V-DATE-VERROU (WS-V-POSITION) TO
+                      WS-DATE-VERROU
+                 MOVE WS-V-HEURE-VERROU (WS-V-POSITION) TO
+                      WS-HEURE-VERROU
+                 MOVE WS-V-STATUT (WS-V-POSITION) TO WS-STATUT-COMPTE
+              ELSE
+                 IF WS-NB-VERROUS < 100
+                    ADD 1 TO WS-NB-VERROUS
+                    MOVE WS-COMPTE TO WS-V-COMPTE (WS-NB-VERROUS)
+                    MOVE 0         TO WS-V-TENTATIVES (WS-NB-VERROUS)
+                    MOVE 'N'       TO WS-V-ACCES-OK (WS-NB-VERROUS)
+                    MOVE 0         TO WS-V-DATE-VERROU (WS-NB-VERROUS)
+                    MOVE 0         TO WS-V-HEURE-VERROU (WS-NB-VERROUS)
+                    MOVE 'A'       TO WS-V-STATUT (WS-NB-VERROUS)
+                    MOVE WS-NB-VERROUS TO WS-V-POSITION
+                    MOVE 0         TO WS-TENTATIVES
+                    MOVE 0         TO WS-DATE-VERROU
+                    MOVE 0         TO WS-HEURE-VERROU
+                    MOVE 'A'       TO WS-STATUT-COMPTE
+                 ELSE
+                    DISPLAY ANSI-ROUGE "Table des verrous pleine (100 "
+                            "comptes) -- compte refuse" ANSI-RESET
+                    MOVE "RECHERCHER-VERROU" TO WS-EXC-PARAGRAPHE
+                    MOVE "PLEIN"              TO WS-EXC-CODE
+                    CALL "EXCLOG" USING WS-EXC-PROGRAMME
+                         WS-EXC-PARAGRAPHE WS-EXC-CODE
+                    GOBACK
+                 END-IF
+              END-IF
+
+      *    Le statut ACTIF/BLOQUE est la verite en matiere de blocage ;
+      *    les tentatives >= 3 le confirment pour une carte deja connue,
+      *    mais un statut BLOQUE pose directement (par exemple par un
+      *    outil d'administration) bloque tout autant, meme a 0 tentative.
+              IF WS-TENTATIVES >= 3
+                 MOVE 'B' TO WS-STATUT-COMPTE
+                 MOVE 'B' TO WS-V-STATUT (WS-V-POSITION)
+              END-IF
+
+              IF WS-STATUT-COMPTE = 'B'
+                 PERFORM VERIFIER-EXPIRATION-VERROU
+              END-IF
+
+              IF WS-STATUT-COMPTE = 'B'
+                 DISPLAY ANSI-ROUGE "CARTE BLOQUEE - CONTACTEZ VOTRE "
+                         "BANQUE" ANSI-RESET
+                 MOVE "RECHERCHER-VERROU" TO WS-EXC-PARAGRAPHE
+                 MOVE "BLOQUE"             TO WS-EXC-CODE
+                 CALL "EXCLOG" USING WS-EXC-PROGRAMME
+                      WS-EXC-PARAGRAPHE WS-EXC-CODE
+                 PERFORM OFFRIR-DEBLOCAGE-SUPERVISEUR
+                 MOVE 'Y' TO WS-DEBLOCAGE-OFFERT
+              END-IF
+            .
+
+          OFFRIR-DEBLOCAGE-SUPERVISEUR.
+      *    Un superviseur present peut debloquer la carte sur-le-champ
+      *    en saisissant son code, au lieu de devoir faire relancer
+      *    le traitement par quelqu'un d'autre.
+              DISPLAY "Code superviseur pour debloquer cette carte "
+                      "(0 = annuler) :"
+              ACCEPT WS-CODE-SUPERVISEUR-SAISI
+              IF WS-CODE-SUPERVISEUR-SAISI = WS-CODE-SUPERVISEUR
+                 MOVE 0   TO WS-TENTATIVES
+                 MOVE 0   TO WS-DATE-VERROU
+                 MOVE 0   TO WS-HEURE-VERROU
+                 MOVE 'N' TO WS-ACCES-OK
+                 MOVE 'A' TO WS-STATUT-COMPTE
+                 MOVE 0   TO WS-V-TENTATIVES (WS-V-POSITION)
+                 MOVE 0   TO WS-V-DATE-VERROU (WS-V-POSITION)
+                 MOVE 0   TO WS-V-HEURE-VERROU (WS-V-POSITION)
+                 MOVE 'N' TO WS-V-ACCES-OK (WS-V-POSITION)
+                 MOVE 'A' TO WS-V-STATUT (WS-V-POSITION)
+                 DISPLAY ANSI-VERT "CARTE DEBLOQUEE PAR LE SUPERVISEUR"
+                         ANSI-RESET
+              END-IF
+            .
+
+          VERIFIER-EXPIRATION-VERROU.
+      *    Deverrouille automatiquement le compte si la duree de
+      *    blocage configuree s'est ecoulee depuis le verrouillage.
+              ACCEPT WS-DATE-ACTUELLE FROM DATE YYYYMMDD
+              ACCEPT WS-HEURE-ACTUELLE FROM TIME
+              COMPUTE WS-JOUR-VERROU =
+                  FUNCTION INTEGER-OF-DATE (WS-DATE-VERROU)
+              COMPUTE WS-JOUR-ACTUEL =
+                  FUNCTION INTEGER-OF-DATE (WS-DATE-ACTUELLE)
+              MOVE WS-HEURE-VERROU (1:2) TO WS-HH
+              MOVE WS-HEURE-VERROU (3:2) TO WS-MM
+              MOVE WS-HEURE-VERROU (5:2) TO WS-SS
+              COMPUTE WS-SEC-VERROU = WS-HH * 3600 + WS-MM * 60 + WS-SS
+              MOVE WS-HEURE-ACTUELLE (1:2) TO WS-HH
+              MOVE WS-HEURE-ACTUELLE (3:2) TO WS-MM
+              MOVE WS-HEURE-ACTUELLE (5:2) TO WS-SS
+              COMPUTE WS-SEC-ACTUEL = WS-HH * 3600 + WS-MM * 60 + WS-SS
+              COMPUTE WS-SEC-ECOULEES =
+                  (WS-JOUR-ACTUEL - WS-JOUR-VERROU) * 86400
+                  + (WS-SEC-ACTUEL - WS-SEC-VERROU)
+              COMPUTE WS-HEURES-ECOULEES = WS-SEC-ECOULEES / 3600
+              IF WS-HEURES-ECOULEES >= WS-DUREE-VERROU-HEURES
+                 MOVE 'E' TO WS-STATUT-COMPTE
+                 MOVE 'E' TO WS-V-STATUT (WS-V-POSITION)
+                 DISPLAY "STATUT EXPIRE - DEVERROUILLAGE AUTOMATIQUE "
+                         "(DELAI ECOULE)"
+                 MOVE 0 TO WS-TENTATIVES
+                 MOVE 0 TO WS-DATE-VERROU
+                 MOVE 0 TO WS-HEURE-VERROU
+                 MOVE 0 TO WS-V-TENTATIVES (WS-V-POSITION)
+                 MOVE 0 TO WS-V-DATE-VERROU (WS-V-POSITION)
+                 MOVE 0 TO WS-V-HEURE-VERROU (WS-V-POSITION)
+                 MOVE 'A' TO WS-STATUT-COMPTE
+                 MOVE 'A' TO WS-V-STATUT (WS-V-POSITION)
+              END-IF
+            .
+
       *PERFORM UNTIL = boucle ici 3 tentative ou alors l'acces est ok =
       *Bon code secret
-
+          SAISIE-CODE.
             PERFORM UNTIL WS-TENTATIVES = 3 or WS-ACCES-OK = 'Y'
               DISPLAY "Veuillez saisir votre code secret :"
-              ACCEPT WS-CODE-SAISIE 
-              IF WS-CODE-SAISIE = WS-CODE-SECRET 
-                 MOVE 'Y' TO WS-ACCES-OK 
-                 DISPLAY "CODE SECRET CORRECT - ACCES AUTORISE"
-              ELSE       
+              ACCEPT WS-CODE-SAISIE
+              IF WS-CODE-SAISIE = WS-CODE-SECRET
+                 MOVE 'Y' TO WS-ACCES-OK
+                 DISPLAY ANSI-VERT "CODE SECRET CORRECT - ACCES "
+                         "AUTORISE" ANSI-RESET
+              ELSE
                  ADD 1 TO WS-TENTATIVES
                  COMPUTE WS-RESTE-TENTATIVES = 3 - WS-TENTATIVES
-                 DISPLAY "CODE INCORRECT"
+                 DISPLAY ANSI-ROUGE "CODE INCORRECT" ANSI-RESET
                  DISPLAY "Tentative restantes : " WS-RESTE-TENTATIVES
-                 
-              END-IF    
+                 IF WS-TENTATIVES = 3
+                    ACCEPT WS-DATE-VERROU FROM DATE YYYYMMDD
+                    ACCEPT WS-HEURE-VERROU FROM TIME
+                    MOVE 'B' TO WS-STATUT-COMPTE
+                 END-IF
+              END-IF
             END-PERFORM
-            DISPLAY "CARTE BLOQUE, CONTACTE VOTRE BANQUE"
-
-           STOP RUN.
+            .
 
+          VERIFICATION-FIN.
+      *    Si RECHERCHER-VERROU a deja propose le deblocage superviseur
+      *    pour ce meme evenement de blocage (carte bloquee des le
+      *    depart), inutile de reafficher le message, rejournaliser
+      *    l'exception et reproposer le code superviseur une seconde
+      *    fois -- on ne le fait ici que si ce n'est pas deja arrive.
+              IF WS-ACCES-OK NOT = 'Y' AND WS-DEBLOCAGE-OFFERT = 'N'
+                 DISPLAY ANSI-ROUGE "CARTE BLOQUE, CONTACTE VOTRE "
+                         "BANQUE" ANSI-RESET
+                 MOVE "VERIFICATION-FIN" TO WS-EXC-PARAGRAPHE
+                 MOVE "BLOQUE"            TO WS-EXC-CODE
+                 CALL "EXCLOG" USING WS-EXC-PROGRAMME
+                      WS-EXC-PARAGRAPHE WS-EXC-CODE
+                 PERFORM OFFRIR-DEBLOCAGE-SUPERVISEUR
+                 MOVE 'Y' TO WS-DEBLOCAGE-OFFERT
+                 IF WS-TENTATIVES < 3
+                    PERFORM SAISIE-CODE
+                 END-IF
+              END-IF
+            .
 
+          SAUVEGARDER-VERROUS.
+              IF WS-ACCES-OK = 'Y'
+                 MOVE 0   TO WS-TENTATIVES
+                 MOVE 0   TO WS-DATE-VERROU
+                 MOVE 0   TO WS-HEURE-VERROU
+                 MOVE 'A' TO WS-STATUT-COMPTE
+              END-IF
+              MOVE WS-TENTATIVES  TO WS-V-TENTATIVES (WS-V-POSITION)
+              MOVE WS-ACCES-OK    TO WS-V-ACCES-OK (WS-V-POSITION)
+              MOVE WS-DATE-VERROU TO WS-V-DATE-VERROU (WS-V-POSITION)
+              MOVE WS-HEURE-VERROU TO WS-V-HEURE-VERROU (WS-V-POSITION)
+              MOVE WS-STATUT-COMPTE TO WS-V-STATUT (WS-V-POSITION)
 
-      
\ No newline at end of file
+              OPEN OUTPUT LOCKOUT-FILE
+              PERFORM VARYING WS-VIDX FROM 1 BY 1
+                       UNTIL WS-VIDX > WS-NB-VERROUS
+                 MOVE WS-V-COMPTE (WS-VIDX)       TO LOCK-COMPTE
+                 MOVE WS-V-TENTATIVES (WS-VIDX)   TO LOCK-TENTATIVES
+                 MOVE WS-V-ACCES-OK (WS-VIDX)     TO LOCK-ACCES-OK
+                 MOVE WS-V-DATE-VERROU (WS-VIDX)  TO LOCK-DATE-VERROU
+                 MOVE WS-V-HEURE-VERROU (WS-VIDX) TO LOCK-HEURE-VERROU
+                 MOVE WS-V-STATUT (WS-VIDX)       TO LOCK-STATUT
+                 WRITE LOCK-REC
+              END-PERFORM
+              CLOSE LOCKOUT-FILE
+            .
