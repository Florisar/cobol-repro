@@ -0,0 +1,85 @@
+          IDENTIFICATION DIVISION.
+          PROGRAM-ID. SAISIE-NUM.
+
+
+
+      *----------------------------------------------------------------
+      * Nom du programme : SAISIE-NUM
+      * Auteur         : Gregory Charbonneau
+      * Date           : 09/02/2026
+      * Description    : Routine de saisie numerique validee et
+      *                  reutilisable -- affiche LK-LIBELLE, accepte un
+      *                  nombre et reclame une nouvelle saisie tant que
+      *                  la valeur n'est pas numerique ou sort des
+      *                  bornes LK-BORNE-MIN / LK-BORNE-MAX. Appelee par
+      *                  EX02, EX-GPT, SECURITE-01 et TEST-CLIENT a la
+      *                  place d'un ACCEPT non verifie.
+      *----------------------------------------------------------------
+
+
+
+      *----------------------------------------------------------------
+          DATA DIVISION.
+          WORKING-STORAGE SECTION.
+          01 WS-SAISIE-BRUTE  PIC X(9) VALUE SPACES.
+          01 WS-SAISIE-TRIM   PIC X(9) VALUE SPACES.
+          01 WS-LONGUEUR      PIC 9(2) COMP.
+          01 WS-VALEUR-NUM    PIC 9(9) VALUE 0.
+          01 WS-VALEUR-VALIDE PIC X    VALUE 'N'.
+      *----------------------------------------------------------------
+
+
+
+      *----------------------------------------------------------------
+          LINKAGE SECTION.
+          01 LK-LIBELLE   PIC X(60).
+          01 LK-BORNE-MIN PIC 9(9).
+          01 LK-BORNE-MAX PIC 9(9).
+          01 LK-VALEUR    PIC 9(9).
+      *----------------------------------------------------------------
+
+
+
+      *----------------------------------------------------------------
+          PROCEDURE DIVISION USING LK-LIBELLE LK-BORNE-MIN LK-BORNE-MAX
+               LK-VALEUR.
+          MAIN-SECTION.
+              MOVE 'N' TO WS-VALEUR-VALIDE
+              PERFORM UNTIL WS-VALEUR-VALIDE = 'Y'
+                  DISPLAY FUNCTION TRIM (LK-LIBELLE)
+                  ACCEPT WS-SAISIE-BRUTE
+                  PERFORM VALIDER-SAISIE
+              END-PERFORM
+              MOVE WS-VALEUR-NUM TO LK-VALEUR
+              GOBACK.
+
+          VALIDER-SAISIE.
+      *    La saisie brute est d'abord degagee de ses espaces puis
+      *    testee chiffre par chiffre via IS NUMERIC sur la partie
+      *    significative seulement -- tester le champ entier tel quel
+      *    echouerait a cause des espaces de bourrage a droite, et
+      *    laisser ACCEPT remplir directement un champ numerique
+      *    convertirait silencieusement une saisie invalide en zero
+      *    (c'est justement le defaut que cette routine corrige).
+              MOVE FUNCTION TRIM (WS-SAISIE-BRUTE) TO WS-SAISIE-TRIM
+              COMPUTE WS-LONGUEUR =
+                  FUNCTION LENGTH (FUNCTION TRIM (WS-SAISIE-BRUTE))
+              IF WS-LONGUEUR = 0
+                  DISPLAY "Saisie vide -- veuillez ressaisir"
+              ELSE
+                  IF WS-SAISIE-TRIM (1:WS-LONGUEUR) IS NUMERIC
+                      MOVE WS-SAISIE-TRIM (1:WS-LONGUEUR)
+                           TO WS-VALEUR-NUM
+                      IF WS-VALEUR-NUM >= LK-BORNE-MIN AND
+                         WS-VALEUR-NUM <= LK-BORNE-MAX
+                          MOVE 'Y' TO WS-VALEUR-VALIDE
+                      ELSE
+                          DISPLAY "Valeur hors limites (" LK-BORNE-MIN
+                                  " a " LK-BORNE-MAX
+                                  ") -- veuillez ressaisir"
+                      END-IF
+                  ELSE
+                      DISPLAY "Saisie non numerique -- veuillez "
+                              "ressaisir"
+                  END-IF
+              END-IF.
