@@ -0,0 +1,121 @@
+          IDENTIFICATION DIVISION.
+          PROGRAM-ID. MENU.
+
+
+
+      *----------------------------------------------------------------
+      * Nom du programme : MENU
+      * Auteur         : Gregory Charbonneau
+      * Date           : 09/02/2026
+      * Description    : Point d'entree unique de la routine du matin.
+      *                  Appelle EX01, EX02, COULEUR, EX-GPT,
+      *                  SECURITE-01, TEST-CLIENT, MAIN, MAJ-SOLDE,
+      *                  RAPPORT-AGE et RAPPORT-ECHECS comme des
+      *                  sous-programmes au lieu de les lancer un par
+      *                  un depuis la ligne de commande.
+      *----------------------------------------------------------------
+
+
+
+      *----------------------------------------------------------------
+          DATA DIVISION.
+          WORKING-STORAGE SECTION.
+          01 WS-CHOIX        PIC X(1).
+          01 WS-STOP         PIC X(1) VALUE 'O'.
+          01 WS-MODE-MAIN    PIC X(1) VALUE 'B'.
+          01 WS-SEPARATEUR   PIC X(40)
+              VALUE "----------------------------------------".
+      *----------------------------------------------------------------
+
+
+
+      *----------------------------------------------------------------
+          PROCEDURE DIVISION.
+          MAIN-SECTION.
+              MOVE 'O' TO WS-STOP
+              PERFORM UNTIL WS-STOP = 'N' OR WS-STOP = 'n'
+                 PERFORM AFFICHER-MENU
+                 ACCEPT WS-CHOIX
+
+                 EVALUATE WS-CHOIX
+                   WHEN '1'
+                     CALL "EX01"
+                   WHEN '2'
+                     CALL "EX02"
+                   WHEN '3'
+                     CALL "COULEUR"
+                   WHEN '4'
+                     CALL "EX-GPT"
+                   WHEN '5'
+                     CALL "SECURITE-01"
+                   WHEN '6'
+                     CALL "TEST-CLIENT"
+                   WHEN '7'
+                     PERFORM DEMANDER-MODE-MAIN
+                     CALL "MAIN" USING WS-MODE-MAIN
+                   WHEN '8'
+                     CALL "MAJ-SOLDE"
+                   WHEN '9'
+                     CALL "RAPPORT-AGE"
+                   WHEN 'A'
+                     CALL "RAPPORT-ECHECS"
+                   WHEN '0'
+                     MOVE 'N' TO WS-STOP
+                   WHEN OTHER
+                     DISPLAY "Option invalide"
+                 END-EVALUATE
+
+                 IF WS-STOP NOT = 'N' AND WS-STOP NOT = 'n'
+                    DISPLAY "Continuer la routine du matin ? (O/N) :"
+                    ACCEPT WS-STOP
+                 END-IF
+              END-PERFORM
+
+              DISPLAY "FIN DE LA ROUTINE DU MATIN"
+              STOP RUN.
+
+      *----------------------------------------------------------------
+          AFFICHER-MENU.
+              DISPLAY WS-SEPARATEUR
+              DISPLAY "ROUTINE DU MATIN"
+              DISPLAY WS-SEPARATEUR
+              DISPLAY "1 = EX01 (banniere du jour)"
+              DISPLAY "2 = EX02 (saisie d'un nombre)"
+              DISPLAY "3 = COULEUR (test couleurs console)"
+              DISPLAY "4 = EX-GPT (controle carte - code unique)"
+              DISPLAY "5 = SECURITE-01 (controle carte par compte)"
+              DISPLAY "6 = TEST-CLIENT (saisie/maj clients)"
+              DISPLAY "7 = MAIN (chargement/listing clients.csv)"
+              DISPLAY "8 = MAJ-SOLDE (transactions du jour)"
+              DISPLAY "9 = RAPPORT-AGE (rapport d'age des clients)"
+              DISPLAY "A = RAPPORT-ECHECS (echecs de connexion du jour)"
+              DISPLAY "0 = Quitter"
+              DISPLAY "Veuillez choisir une option :"
+            .
+
+      *----------------------------------------------------------------
+          DEMANDER-MODE-MAIN.
+      *    MAIN peut desormais se limiter a l'ecriture, a la lecture,
+      *    ou faire les deux -- on demande ici lequel avant l'appel, au
+      *    lieu d'enchainer systematiquement les deux etapes (utile un
+      *    jour ou seul le listing est necessaire, sans recharger
+      *    clients.csv).
+              DISPLAY WS-SEPARATEUR
+              DISPLAY "MODE D'EXECUTION DE MAIN"
+              DISPLAY "E = Ecriture seule (ECRIRE-DONNEES)"
+              DISPLAY "L = Lecture seule (LIRE-FICHIER)"
+              DISPLAY "B = Les deux (par defaut)"
+              DISPLAY "Veuillez choisir le mode :"
+              ACCEPT WS-MODE-MAIN
+              IF WS-MODE-MAIN NOT = 'E' AND WS-MODE-MAIN NOT = 'e' AND
+                 WS-MODE-MAIN NOT = 'L' AND WS-MODE-MAIN NOT = 'l'
+                 MOVE 'B' TO WS-MODE-MAIN
+              ELSE
+                 IF WS-MODE-MAIN = 'e'
+                    MOVE 'E' TO WS-MODE-MAIN
+                 END-IF
+                 IF WS-MODE-MAIN = 'l'
+                    MOVE 'L' TO WS-MODE-MAIN
+                 END-IF
+              END-IF
+            .
