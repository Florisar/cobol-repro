@@ -0,0 +1,190 @@
+          IDENTIFICATION DIVISION.
+          PROGRAM-ID. RAPPORT-ECHECS.
+
+
+
+      *----------------------------------------------------------------
+      * Nom du programme : RAPPORT-ECHECS
+      * Auteur         : Gregory Charbonneau
+      * Date           : 09/02/2026
+      * Description    : Rapport quotidien consolide des echecs de
+      *                  connexion -- EX-GPT et SECURITE-01 journalisent
+      *                  chacun leurs tentatives dans leur propre
+      *                  fichier de verrouillage (exgpt_lockout.txt,
+      *                  securite01_lockout.txt) sans vue d'ensemble.
+      *                  Ce rapport reunit les comptes bloques ou
+      *                  presque bloques des deux programmes du jour,
+      *                  pour que le poste de securite n'ait qu'une
+      *                  liste a consulter au lieu de deux.
+      *----------------------------------------------------------------
+
+
+
+      *----------------------------------------------------------------
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT EXGPT-LOCKOUT-FILE
+              ASSIGN TO "exgpt_lockout.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-EXGPT.
+
+              SELECT SECURITE-LOCKOUT-FILE
+              ASSIGN TO "securite01_lockout.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-SECURITE.
+
+          DATA DIVISION.
+          FILE SECTION.
+      *    Meme disposition que LOCK-REC dans EX-GPT (pas de
+      *    LOCK-STATUT -- EX-GPT n'a pas recu le statut persiste ajoute
+      *    a SECURITE-01).
+          FD EXGPT-LOCKOUT-FILE.
+          01 EXGPT-LOCK-REC.
+              05 EXGPT-LOCK-COMPTE       PIC 9(5).
+              05 EXGPT-LOCK-TENTATIVES   PIC 99.
+              05 EXGPT-LOCK-ACCES-OK     PIC X.
+              05 EXGPT-LOCK-DATE-VERROU  PIC 9(8).
+              05 EXGPT-LOCK-HEURE-VERROU PIC 9(8).
+
+      *    Meme disposition que LOCK-REC dans SECURITE-01.
+          FD SECURITE-LOCKOUT-FILE.
+          01 SECURITE-LOCK-REC.
+              05 SECURITE-LOCK-COMPTE       PIC 9(5).
+              05 SECURITE-LOCK-TENTATIVES   PIC 9(4).
+              05 SECURITE-LOCK-ACCES-OK     PIC X.
+              05 SECURITE-LOCK-DATE-VERROU  PIC 9(8).
+              05 SECURITE-LOCK-HEURE-VERROU PIC 9(8).
+              05 SECURITE-LOCK-STATUT       PIC X.
+
+          WORKING-STORAGE SECTION.
+          01 WS-FS-EXGPT       PIC XX.
+          01 WS-FS-SECURITE    PIC XX.
+          01 WS-SEPARATEUR     PIC X(60) VALUE ALL "-".
+          01 WS-DATE-JOUR      PIC 9(8) VALUE 0.
+
+          01 WS-LIGNE-RAPPORT  PIC X(80).
+          01 WS-ETAT-COMPTE    PIC X(14).
+
+          01 WS-NB-BLOQUES     PIC 9(5) VALUE 0.
+          01 WS-NB-PRES-BLOC   PIC 9(5) VALUE 0.
+      *----------------------------------------------------------------
+
+
+
+      *----------------------------------------------------------------
+          PROCEDURE DIVISION.
+          MAIN-SECTION.
+              ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD
+
+              DISPLAY WS-SEPARATEUR
+              DISPLAY "RAPPORT QUOTIDIEN DES ECHECS DE CONNEXION"
+              DISPLAY "Date du jour : " WS-DATE-JOUR
+              DISPLAY WS-SEPARATEUR
+              DISPLAY "SOURCE      COMPTE  TENTATIVES ETAT           "
+                      "DATE     HEURE"
+              DISPLAY WS-SEPARATEUR
+
+              PERFORM TRAITER-EXGPT
+              PERFORM TRAITER-SECURITE
+
+              DISPLAY WS-SEPARATEUR
+              DISPLAY "Comptes bloques (les deux programmes)      : "
+                      WS-NB-BLOQUES
+              DISPLAY "Comptes presque bloques (les deux programmes) : "
+                      WS-NB-PRES-BLOC
+              DISPLAY WS-SEPARATEUR
+              GOBACK.
+
+          TRAITER-EXGPT.
+              OPEN INPUT EXGPT-LOCKOUT-FILE
+              IF WS-FS-EXGPT = "00"
+                  PERFORM UNTIL WS-FS-EXGPT = "10"
+                      READ EXGPT-LOCKOUT-FILE
+                          AT END
+                              MOVE "10" TO WS-FS-EXGPT
+                          NOT AT END
+                              IF EXGPT-LOCK-DATE-VERROU = WS-DATE-JOUR
+                                  PERFORM CLASSER-EXGPT
+                              END-IF
+                      END-READ
+                  END-PERFORM
+                  CLOSE EXGPT-LOCKOUT-FILE
+              END-IF.
+
+          CLASSER-EXGPT.
+      *    Un compte est "bloque" des 3 tentatives atteintes, "presque
+      *    bloque" des la premiere tentative manquee qui n'a pas encore
+      *    mene au blocage -- les lignes avec acces accorde (compte
+      *    reinitialise) ne concernent pas le poste de securite.
+              IF EXGPT-LOCK-ACCES-OK = 'N' AND EXGPT-LOCK-TENTATIVES > 0
+                  IF EXGPT-LOCK-TENTATIVES >= 3
+                      MOVE "BLOQUE"        TO WS-ETAT-COMPTE
+                      ADD 1 TO WS-NB-BLOQUES
+                  ELSE
+                      MOVE "PRESQUE BLOQUE" TO WS-ETAT-COMPTE
+                      ADD 1 TO WS-NB-PRES-BLOC
+                  END-IF
+                  MOVE SPACES TO WS-LIGNE-RAPPORT
+                  STRING "EX-GPT     "          DELIMITED BY SIZE
+                         EXGPT-LOCK-COMPTE      DELIMITED BY SIZE
+                         "    "                 DELIMITED BY SIZE
+                         EXGPT-LOCK-TENTATIVES  DELIMITED BY SIZE
+                         "         "            DELIMITED BY SIZE
+                         WS-ETAT-COMPTE         DELIMITED BY SIZE
+                         " "                    DELIMITED BY SIZE
+                         EXGPT-LOCK-DATE-VERROU DELIMITED BY SIZE
+                         " "                    DELIMITED BY SIZE
+                         EXGPT-LOCK-HEURE-VERROU DELIMITED BY SIZE
+                         INTO WS-LIGNE-RAPPORT
+                  END-STRING
+                  DISPLAY WS-LIGNE-RAPPORT
+              END-IF.
+
+          TRAITER-SECURITE.
+              OPEN INPUT SECURITE-LOCKOUT-FILE
+              IF WS-FS-SECURITE = "00"
+                  PERFORM UNTIL WS-FS-SECURITE = "10"
+                      READ SECURITE-LOCKOUT-FILE
+                          AT END
+                              MOVE "10" TO WS-FS-SECURITE
+                          NOT AT END
+                              IF SECURITE-LOCK-DATE-VERROU =
+                                 WS-DATE-JOUR
+                                  PERFORM CLASSER-SECURITE
+                              END-IF
+                      END-READ
+                  END-PERFORM
+                  CLOSE SECURITE-LOCKOUT-FILE
+              END-IF.
+
+          CLASSER-SECURITE.
+      *    Meme classement que pour EX-GPT ; SECURITE-01 a en plus un
+      *    statut persiste ('B' = bloque), retenu ici comme critere
+      *    equivalent au compteur de tentatives.
+              IF SECURITE-LOCK-ACCES-OK = 'N' AND
+                 (SECURITE-LOCK-TENTATIVES > 0 OR
+                  SECURITE-LOCK-STATUT = 'B')
+                  IF SECURITE-LOCK-TENTATIVES >= 3 OR
+                     SECURITE-LOCK-STATUT = 'B'
+                      MOVE "BLOQUE"        TO WS-ETAT-COMPTE
+                      ADD 1 TO WS-NB-BLOQUES
+                  ELSE
+                      MOVE "PRESQUE BLOQUE" TO WS-ETAT-COMPTE
+                      ADD 1 TO WS-NB-PRES-BLOC
+                  END-IF
+                  MOVE SPACES TO WS-LIGNE-RAPPORT
+                  STRING "SECURITE-01 "             DELIMITED BY SIZE
+                         SECURITE-LOCK-COMPTE        DELIMITED BY SIZE
+                         "    "                      DELIMITED BY SIZE
+                         SECURITE-LOCK-TENTATIVES    DELIMITED BY SIZE
+                         "       "                   DELIMITED BY SIZE
+                         WS-ETAT-COMPTE              DELIMITED BY SIZE
+                         " "                         DELIMITED BY SIZE
+                         SECURITE-LOCK-DATE-VERROU   DELIMITED BY SIZE
+                         " "                         DELIMITED BY SIZE
+                         SECURITE-LOCK-HEURE-VERROU  DELIMITED BY SIZE
+                         INTO WS-LIGNE-RAPPORT
+                  END-STRING
+                  DISPLAY WS-LIGNE-RAPPORT
+              END-IF.
