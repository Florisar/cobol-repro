@@ -0,0 +1,12 @@
+      *>----------------------------------------------------------------
+      *> Copybook     : CLIENTREC
+      *> Description  : Structure commune d'un enregistrement client
+      *>                (identite, date de naissance, solde, statut),
+      *>                partagee entre TEST-CLIENT et MAIN.
+      *>----------------------------------------------------------------
+       05 CLI-ID             PIC 9(5).
+       05 CLI-NOM            PIC X(20).
+       05 CLI-PRENOM         PIC X(20).
+       05 CLI-DATE-NAISSANCE PIC X(10).
+       05 CLI-SOLDE          PIC 9(7)V99.
+       05 CLI-STATUT         PIC X(1).
