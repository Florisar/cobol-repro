@@ -0,0 +1,14 @@
+      *>----------------------------------------------------------------
+      *> Copybook     : ANSICOLEUR
+      *> Description  : Codes couleur ANSI partages entre COULEUR et
+      *>                les programmes de controle de carte, pour
+      *>                afficher les echecs en rouge et les succes en
+      *>                vert sur la console operateur.
+      *>----------------------------------------------------------------
+       01 ANSI-RESET   PIC X(4) VALUE X'1B5B306D'.
+       01 ANSI-ROUGE   PIC X(5) VALUE X'1B5B33316D'.
+       01 ANSI-VERT    PIC X(5) VALUE X'1B5B33326D'.
+       01 ANSI-JAUNE   PIC X(5) VALUE X'1B5B33336D'.
+       01 ANSI-BLEU    PIC X(5) VALUE X'1B5B33346D'.
+       01 ANSI-MAGENTA PIC X(5) VALUE X'1B5B33356D'.
+       01 ANSI-CYAN    PIC X(5) VALUE X'1B5B33366D'.
