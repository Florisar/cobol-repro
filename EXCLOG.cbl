@@ -0,0 +1,81 @@
+          IDENTIFICATION DIVISION.
+          PROGRAM-ID. EXCLOG.
+
+
+
+      *----------------------------------------------------------------
+      * Nom du programme : EXCLOG
+      * Auteur         : Gregory Charbonneau
+      * Date           : 09/02/2026
+      * Description    : Journal d'exceptions partage -- ajoute une
+      *                  ligne (programme, paragraphe, code, horodatage)
+      *                  au fichier commun quand MAIN, TEST-CLIENT,
+      *                  EX-GPT ou SECURITE-01 rencontrent une erreur,
+      *                  pour avoir une vue de fin de journee sur tout
+      *                  ce qui a echoue, pas seulement ce qui a defile
+      *                  a l'ecran.
+      *----------------------------------------------------------------
+
+
+
+      *----------------------------------------------------------------
+          ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+          FILE-CONTROL.
+              SELECT EXCEPTION-FILE
+              ASSIGN TO "journal_exceptions.txt"
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS WS-FS-EXCEPTION.
+
+          DATA DIVISION.
+          FILE SECTION.
+          FD EXCEPTION-FILE.
+          01 EXCEPTION-REC PIC X(100).
+
+          WORKING-STORAGE SECTION.
+          01 WS-FS-EXCEPTION     PIC XX.
+          01 WS-DATE-EXCEPTION   PIC 9(8).
+          01 WS-TIME-EXCEPTION   PIC 9(8).
+
+          LINKAGE SECTION.
+          01 LK-PROGRAMME  PIC X(15).
+          01 LK-PARAGRAPHE PIC X(20).
+          01 LK-CODE       PIC X(10).
+
+      *----------------------------------------------------------------
+          PROCEDURE DIVISION USING LK-PROGRAMME LK-PARAGRAPHE LK-CODE.
+          MAIN-SECTION.
+              PERFORM ENREGISTRER-EXCEPTION
+              GOBACK.
+
+          ENREGISTRER-EXCEPTION.
+      *    Meme idiome que l'audit d'EX-GPT (journalisation des
+      *    tentatives) : OPEN INPUT pour verifier si le fichier existe
+      *    deja, puis OPEN EXTEND ou OPEN OUTPUT selon le cas, pour
+      *    contourner le statut 35 d'un EXTEND sur fichier absent.
+              ACCEPT WS-DATE-EXCEPTION FROM DATE YYYYMMDD
+              ACCEPT WS-TIME-EXCEPTION FROM TIME
+
+              MOVE SPACES TO EXCEPTION-REC
+              STRING WS-DATE-EXCEPTION  DELIMITED BY SIZE
+                     "-"                DELIMITED BY SIZE
+                     WS-TIME-EXCEPTION  DELIMITED BY SIZE
+                     " PROGRAMME="      DELIMITED BY SIZE
+                     LK-PROGRAMME       DELIMITED BY SIZE
+                     " PARAGRAPHE="     DELIMITED BY SIZE
+                     LK-PARAGRAPHE      DELIMITED BY SIZE
+                     " CODE="           DELIMITED BY SIZE
+                     LK-CODE            DELIMITED BY SIZE
+                     INTO EXCEPTION-REC
+              END-STRING
+
+              OPEN INPUT EXCEPTION-FILE
+              IF WS-FS-EXCEPTION = "00"
+                 CLOSE EXCEPTION-FILE
+                 OPEN EXTEND EXCEPTION-FILE
+              ELSE
+                 OPEN OUTPUT EXCEPTION-FILE
+              END-IF
+              WRITE EXCEPTION-REC
+              CLOSE EXCEPTION-FILE
+            .
