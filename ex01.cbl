@@ -4,20 +4,240 @@
       * Nom du programme : EX01
       * Auteur         : Gregory Charbonneau
       * Date           : 22/01/2026
-      * Description    : Programme de démonstration COBOL
+      * Description    : Banniere de debut de journee -- date du jour,
+      *                  etat des programmes batch (journal
+      *                  d'exceptions partage) et comptes actuellement
+      *                  bloques, pour un coup d'oeil de statut au
+      *                  demarrage au lieu d'un message fixe.
       *--------------------------------------
-     
+
+         ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+         FILE-CONTROL.
+             SELECT EXCEPTION-FILE
+             ASSIGN TO "journal_exceptions.txt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-EXCEPTION.
+
+             SELECT EXGPT-LOCKOUT-FILE
+             ASSIGN TO "exgpt_lockout.txt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-EXGPT.
+
+             SELECT SECURITE-LOCKOUT-FILE
+             ASSIGN TO "securite01_lockout.txt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FS-SECURITE.
+
          DATA DIVISION.
+         FILE SECTION.
+      *    Meme disposition que EXCEPTION-REC dans EXCLOG.
+         FD EXCEPTION-FILE.
+         01 EXCEPTION-REC PIC X(100).
+
+      *    Meme disposition que LOCK-REC dans EX-GPT.
+         FD EXGPT-LOCKOUT-FILE.
+         01 EXGPT-LOCK-REC.
+             05 EXGPT-LOCK-COMPTE       PIC 9(5).
+             05 EXGPT-LOCK-TENTATIVES   PIC 99.
+             05 EXGPT-LOCK-ACCES-OK     PIC X.
+             05 EXGPT-LOCK-DATE-VERROU  PIC 9(8).
+             05 EXGPT-LOCK-HEURE-VERROU PIC 9(8).
+
+      *    Meme disposition que LOCK-REC dans SECURITE-01.
+         FD SECURITE-LOCKOUT-FILE.
+         01 SECURITE-LOCK-REC.
+             05 SECURITE-LOCK-COMPTE       PIC 9(5).
+             05 SECURITE-LOCK-TENTATIVES   PIC 9(4).
+             05 SECURITE-LOCK-ACCES-OK     PIC X.
+             05 SECURITE-LOCK-DATE-VERROU  PIC 9(8).
+             05 SECURITE-LOCK-HEURE-VERROU PIC 9(8).
+             05 SECURITE-LOCK-STATUT       PIC X.
+
          WORKING-STORAGE SECTION.
-      
-         01 GREETING        PIC X(50) VALUE "BONJOUR, JE TEST COBOL !".
+         01 WS-FS-EXCEPTION   PIC XX.
+         01 WS-FS-EXGPT       PIC XX.
+         01 WS-FS-SECURITE    PIC XX.
+         01 WS-SEPARATEUR     PIC X(50) VALUE ALL "-".
+         01 WS-DATE-JOUR      PIC 9(8) VALUE 0.
+         01 WS-CNT            PIC 9(5) VALUE 0.
+         01 WS-NB-BLOQUES     PIC 9(5) VALUE 0.
+         01 WS-LIGNE-COMPTE   PIC X(40).
+
+      *    Programmes batch connus (ceux qui journalisent via EXCLOG) :
+      *    chacun est suppose avoir tourne sans erreur aujourd'hui sauf
+      *    si une ligne du journal le contredit. RAPPORT-AGE est un
+      *    rapport et non un traitement batch au sens strict, mais il
+      *    journalise aussi ses erreurs via EXCLOG et merite donc sa
+      *    place ici ; MAJ-SOLDE n'a pas ete instrumente et n'apparait
+      *    pas dans cette liste.
+         01 WS-NOM-MAIN          PIC X(15) VALUE "MAIN".
+         01 WS-ERREUR-MAIN       PIC X     VALUE 'N'.
+         01 WS-NOM-TESTCLIENT    PIC X(15) VALUE "TEST-CLIENT".
+         01 WS-ERREUR-TESTCLIENT PIC X     VALUE 'N'.
+         01 WS-NOM-EXGPT         PIC X(15) VALUE "EX-GPT".
+         01 WS-ERREUR-EXGPT      PIC X     VALUE 'N'.
+         01 WS-NOM-SECURITE      PIC X(15) VALUE "SECURITE-01".
+         01 WS-ERREUR-SECURITE   PIC X     VALUE 'N'.
+         01 WS-NOM-RAPPORTAGE    PIC X(15) VALUE "RAPPORT-AGE".
+         01 WS-ERREUR-RAPPORTAGE PIC X     VALUE 'N'.
 
          PROCEDURE DIVISION.
       *--------------------------------------
       * Début des instructions du programme
       *--------------------------------------
-           DISPLAY GREETING
-           DISPLAY "Deuxième = ligne pour démonstration."
-           STOP RUN.
-                   
- 
\ No newline at end of file
+           ACCEPT WS-DATE-JOUR FROM DATE YYYYMMDD
+
+           DISPLAY WS-SEPARATEUR
+           DISPLAY "BANNIERE DU JOUR"
+           DISPLAY "Date : " WS-DATE-JOUR
+           DISPLAY WS-SEPARATEUR
+
+           PERFORM LIRE-JOURNAL-EXCEPTIONS
+           PERFORM AFFICHER-ETAT-PROGRAMMES
+
+           DISPLAY WS-SEPARATEUR
+           DISPLAY "COMPTES ACTUELLEMENT BLOQUES"
+           PERFORM LISTER-COMPTES-BLOQUES-EXGPT
+           PERFORM LISTER-COMPTES-BLOQUES-SECURITE
+           IF WS-NB-BLOQUES = 0
+              DISPLAY "Aucun compte bloque"
+           END-IF
+           DISPLAY WS-SEPARATEUR
+           GOBACK.
+
+         LIRE-JOURNAL-EXCEPTIONS.
+      *    Un programme batch est marque "EN ERREUR" des qu'une ligne
+      *    du journal partage mentionne son nom a la date du jour.
+             OPEN INPUT EXCEPTION-FILE
+             IF WS-FS-EXCEPTION = "00"
+                 PERFORM UNTIL WS-FS-EXCEPTION = "10"
+                     READ EXCEPTION-FILE
+                         AT END
+                             MOVE "10" TO WS-FS-EXCEPTION
+                         NOT AT END
+                             IF EXCEPTION-REC (1:8) = WS-DATE-JOUR
+                                 PERFORM MARQUER-PROGRAMME-EN-ERREUR
+                             END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE EXCEPTION-FILE
+             END-IF.
+
+         MARQUER-PROGRAMME-EN-ERREUR.
+      *    Les noms de programme ne sont prefixes les uns des autres
+      *    -- rechercher "PROGRAMME=<nom>" suffit, sans se preoccuper
+      *    du bourrage d'espaces du champ LK-PROGRAMME de 15 caracteres.
+             MOVE 0 TO WS-CNT
+             INSPECT EXCEPTION-REC TALLYING WS-CNT
+                 FOR ALL "PROGRAMME=MAIN"
+             IF WS-CNT > 0
+                 MOVE 'Y' TO WS-ERREUR-MAIN
+             END-IF
+
+             MOVE 0 TO WS-CNT
+             INSPECT EXCEPTION-REC TALLYING WS-CNT
+                 FOR ALL "PROGRAMME=TEST-CLIENT"
+             IF WS-CNT > 0
+                 MOVE 'Y' TO WS-ERREUR-TESTCLIENT
+             END-IF
+
+             MOVE 0 TO WS-CNT
+             INSPECT EXCEPTION-REC TALLYING WS-CNT
+                 FOR ALL "PROGRAMME=EX-GPT"
+             IF WS-CNT > 0
+                 MOVE 'Y' TO WS-ERREUR-EXGPT
+             END-IF
+
+             MOVE 0 TO WS-CNT
+             INSPECT EXCEPTION-REC TALLYING WS-CNT
+                 FOR ALL "PROGRAMME=SECURITE-01"
+             IF WS-CNT > 0
+                 MOVE 'Y' TO WS-ERREUR-SECURITE
+             END-IF
+
+             MOVE 0 TO WS-CNT
+             INSPECT EXCEPTION-REC TALLYING WS-CNT
+                 FOR ALL "PROGRAMME=RAPPORT-AGE"
+             IF WS-CNT > 0
+                 MOVE 'Y' TO WS-ERREUR-RAPPORTAGE
+             END-IF.
+
+         AFFICHER-ETAT-PROGRAMMES.
+             DISPLAY "PROGRAMMES BATCH"
+             IF WS-ERREUR-MAIN = 'Y'
+                 DISPLAY WS-NOM-MAIN " : EN ERREUR AUJOURD'HUI"
+             ELSE
+                 DISPLAY WS-NOM-MAIN " : OK"
+             END-IF
+             IF WS-ERREUR-TESTCLIENT = 'Y'
+                 DISPLAY WS-NOM-TESTCLIENT " : EN ERREUR AUJOURD'HUI"
+             ELSE
+                 DISPLAY WS-NOM-TESTCLIENT " : OK"
+             END-IF
+             IF WS-ERREUR-EXGPT = 'Y'
+                 DISPLAY WS-NOM-EXGPT " : EN ERREUR AUJOURD'HUI"
+             ELSE
+                 DISPLAY WS-NOM-EXGPT " : OK"
+             END-IF
+             IF WS-ERREUR-SECURITE = 'Y'
+                 DISPLAY WS-NOM-SECURITE " : EN ERREUR AUJOURD'HUI"
+             ELSE
+                 DISPLAY WS-NOM-SECURITE " : OK"
+             END-IF
+             IF WS-ERREUR-RAPPORTAGE = 'Y'
+                 DISPLAY WS-NOM-RAPPORTAGE " : EN ERREUR AUJOURD'HUI"
+             ELSE
+                 DISPLAY WS-NOM-RAPPORTAGE " : OK"
+             END-IF.
+
+         LISTER-COMPTES-BLOQUES-EXGPT.
+             OPEN INPUT EXGPT-LOCKOUT-FILE
+             IF WS-FS-EXGPT = "00"
+                 PERFORM UNTIL WS-FS-EXGPT = "10"
+                     READ EXGPT-LOCKOUT-FILE
+                         AT END
+                             MOVE "10" TO WS-FS-EXGPT
+                         NOT AT END
+                             IF EXGPT-LOCK-ACCES-OK = 'N' AND
+                                EXGPT-LOCK-TENTATIVES >= 3
+                                 ADD 1 TO WS-NB-BLOQUES
+                                 MOVE SPACES TO WS-LIGNE-COMPTE
+                                 STRING "EX-GPT      compte "
+                                        DELIMITED BY SIZE
+                                        EXGPT-LOCK-COMPTE
+                                        DELIMITED BY SIZE
+                                        INTO WS-LIGNE-COMPTE
+                                 END-STRING
+                                 DISPLAY WS-LIGNE-COMPTE
+                             END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE EXGPT-LOCKOUT-FILE
+             END-IF.
+
+         LISTER-COMPTES-BLOQUES-SECURITE.
+             OPEN INPUT SECURITE-LOCKOUT-FILE
+             IF WS-FS-SECURITE = "00"
+                 PERFORM UNTIL WS-FS-SECURITE = "10"
+                     READ SECURITE-LOCKOUT-FILE
+                         AT END
+                             MOVE "10" TO WS-FS-SECURITE
+                         NOT AT END
+                             IF SECURITE-LOCK-ACCES-OK = 'N' AND
+                                (SECURITE-LOCK-TENTATIVES >= 3 OR
+                                 SECURITE-LOCK-STATUT = 'B')
+                                 ADD 1 TO WS-NB-BLOQUES
+                                 MOVE SPACES TO WS-LIGNE-COMPTE
+                                 STRING "SECURITE-01 compte "
+                                        DELIMITED BY SIZE
+                                        SECURITE-LOCK-COMPTE
+                                        DELIMITED BY SIZE
+                                        INTO WS-LIGNE-COMPTE
+                                 END-STRING
+                                 DISPLAY WS-LIGNE-COMPTE
+                             END-IF
+                     END-READ
+                 END-PERFORM
+                 CLOSE SECURITE-LOCKOUT-FILE
+             END-IF.
